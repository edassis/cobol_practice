@@ -0,0 +1,54 @@
+      ******************************************************************
+      * AUTHOR: EDUARDO F. ASSIS EDINHO
+      * DATE: 08/08/2026
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - FIRST VERSION. EVERY NUMERIC-EDITED PICTURE IN
+      *              THIS SHOP IS COMPILED WITH DECIMAL-POINT IS
+      *              COMMA, WHICH IS FIXED AT COMPILE TIME AND CANNOT
+      *              ITSELF BE SWITCHED AT RUN TIME. THIS ROUTINE IS
+      *              THE RUN-TIME WORKAROUND: CALLED WITH A REPORT OR
+      *              LOG LINE JUST BEFORE IT IS WRITTEN, IT LOOKS AT
+      *              THE DECIMAL_FORMAT ENVIRONMENT VARIABLE AND, WHEN
+      *              IT IS SET TO "US", SWAPS "," FOR "." AND "." FOR
+      *              "," ACROSS THE LINE SO A US-FORMAT PARTNER FEED
+      *              CAN BE PRODUCED FROM THE SAME COMPILED PROGRAMS
+      *              THAT PRODUCE OUR NORMAL BRAZILIAN-FORMAT OUTPUT.
+      *              WHEN DECIMAL_FORMAT IS UNSET OR ANYTHING ELSE,
+      *              THE LINE IS PASSED THROUGH UNCHANGED.
+      ******************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. DECFMT.
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           77  WS-DECFMT-SWITCH     PIC X(02) VALUE SPACES.
+           77  WS-DECFMT-PLACEHOLD  PIC X(01) VALUE X"01".
+
+           LINKAGE SECTION.
+           01  DECFMT-LINE          PIC X(150).
+           01  DECFMT-LEN           PIC 9(03).
+
+           PROCEDURE DIVISION USING DECFMT-LINE DECFMT-LEN.
+           0001-MAIN.
+               ACCEPT WS-DECFMT-SWITCH FROM ENVIRONMENT "DECIMAL_FORMAT"
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-DECFMT-SWITCH
+               END-ACCEPT.
+               IF WS-DECFMT-SWITCH = "US"
+                   PERFORM 0002-SWAP-TO-PERIOD
+               END-IF.
+               GOBACK.
+
+           0002-SWAP-TO-PERIOD.
+               INSPECT DECFMT-LINE(1:DECFMT-LEN)
+                   REPLACING ALL "," BY WS-DECFMT-PLACEHOLD.
+               INSPECT DECFMT-LINE(1:DECFMT-LEN)
+                   REPLACING ALL "." BY ",".
+               INSPECT DECFMT-LINE(1:DECFMT-LEN)
+                   REPLACING ALL WS-DECFMT-PLACEHOLD BY ".".
+
+           END PROGRAM DECFMT.
