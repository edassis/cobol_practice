@@ -0,0 +1,347 @@
+      ******************************************************************
+      * AUTHOR: EDUARDO F. ASSIS EDINHO
+      * DATE: 23/06/2022
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - WS-VENDAS IS NOW LOADED FROM AND SAVED BACK TO
+      *              A SALES-YTD FILE SO MONTHLY TOTALS ACCUMULATE
+      *              ACROSS RUNS INSTEAD OF RESETTING EVERY TIME.
+      * 08/08/2026 - WS-VENDAS IS NOW KEYED BY YEAR AND MONTH (UP TO
+      *              10 YEARS ON FILE AT ONCE) SO TOTALS NO LONGER
+      *              BLEED TOGETHER WHEN JANUARY COMES BACK AROUND.
+      * 08/08/2026 - 0300-FINALIZE NOW ALSO WRITES A PRINTABLE SALES
+      *              REPORT WITH HEADERS, PER-YEAR TOTALS AND A
+      *              GRAND TOTAL, INSTEAD OF ONLY DISPLAYING FIGURES.
+      * 08/08/2026 - SUMMARY NOW SHOWS MONTH-OVER-MONTH GROWTH AND
+      *              EACH MONTH'S SHARE OF THE YEAR'S TOTAL SALES.
+      * 08/08/2026 - SALE VALUE, MONTH AND YEAR ARE NOW VALIDATED
+      *              THROUGH THE SHARED NUMVALID ROUTINE AND
+      *              RE-PROMPTED ON A NON-NUMERIC ENTRY.
+      * 08/08/2026 - THE DECFMT CALLS NOW PASS A PROPERLY SIZED
+      *              WORKING-STORAGE LENGTH ITEM INSTEAD OF A BARE
+      *              LITERAL, SINCE A LITERAL BY-REFERENCE ARGUMENT
+      *              ONLY RESERVES AS MUCH STORAGE AS ITS OWN DIGIT
+      *              COUNT.
+      * 09/08/2026 - THE 99 SENTINEL THAT ENDS THE ENTRY LOOP NO
+      *              LONGER ALSO POSTS A SALE AGAINST MONTH 99 OF THE
+      *              TABLE ON THE WAY OUT.
+      * 09/08/2026 - CONVERTED FROM INTERACTIVE KEYBOARD ENTRY TO A
+      *              BATCH PASS OVER A SALES-ENTRY TRANSACTION FILE,
+      *              THE SAME WAY ARITMETICA WAS CONVERTED, SINCE THE
+      *              NIGHTLY BATCH DRIVER CANNOT SIT AT AN ACCEPT
+      *              WAITING FOR AN OPERATOR. THE MONTH FIELD IS NOW
+      *              ALSO RANGE-CHECKED (1-12) BEFORE IT IS EVER USED
+      *              AS A TABLE SUBSCRIPT; A TRANSACTION THAT FAILS
+      *              VALIDATION IS LOGGED AND SKIPPED INSTEAD OF
+      *              HALTING THE WHOLE RUN, AND COUNTS TOWARD A
+      *              NON-ZERO RETURN-CODE AT STOP RUN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENDAS_MES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDASTRANSFILE ASSIGN TO "ASSETS/VENDASTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALESYTDFILE ASSIGN TO "ASSETS/SALESYTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT VENDASREPORTFILE ASSIGN TO "ASSETS/VENDAS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDASTRANSFILE.
+       01  VENDASTRANS-RECORD.
+           88 WS-EOF-VENDASTRANS   VALUE HIGH-VALUES.
+           05 VTRANS-VALOR         PIC 9(7)V99.
+           05 VTRANS-MES-N         PIC 9(2).
+           05 VTRANS-ANO-N         PIC 9(4).
+
+       FD  SALESYTDFILE.
+       01  WS-YTD-RECORD.
+           88 WS-EOF-YTD        VALUE HIGH-VALUES.
+           05 YTD-ANO           PIC 9(04).
+           05 YTD-MES-N         PIC 9(02).
+           05 YTD-VALOR         PIC 9(12)V99.
+
+       FD  VENDASREPORTFILE.
+       01  WS-VENDAS-RPT-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RPTBANNER.
+       COPY RUNLOGREC.
+
+       77  WS-RUN-DATE-NUM   PIC 9(8).
+       77  WS-YTD-STATUS     PIC X(02) VALUE SPACES.
+           88 WS-YTD-STATUS-OK VALUE "00".
+       01  WS-MESES-TABLE.
+           02 FILLER         PIC A(3) VALUES 'JAN'.
+           02 FILLER         PIC A(3) VALUES 'FEV'.
+           02 FILLER         PIC A(3) VALUES 'MAR'.
+           02 FILLER         PIC A(3) VALUES 'ABR'.
+           02 FILLER         PIC A(3) VALUES 'MAI'.
+           02 FILLER         PIC A(3) VALUES 'JUN'.
+           02 FILLER         PIC A(3) VALUES 'JUL'.
+           02 FILLER         PIC A(3) VALUES 'AGO'.
+           02 FILLER         PIC A(3) VALUES 'SET'.
+           02 FILLER         PIC A(3) VALUES 'OUT'.
+           02 FILLER         PIC A(3) VALUES 'NOV'.
+           02 FILLER         PIC A(3) VALUES 'DEZ'.
+       01  WS-MESES          REDEFINES WS-MESES-TABLE.
+           02 WS-MES         PIC A(3) OCCURS 12 TIMES.
+
+       77  I                 PIC 9(6) VALUES ZEROES.
+
+       77  WS-VENDA          PIC 9(7)V99 VALUES ZEROES.
+       77  WS-MES-N          PIC 9(2) VALUES ZEROES.
+       77  WS-ANO-N          PIC 9(4) VALUES ZEROES.
+
+       77  WS-VENDAS-RPT-LEN PIC 9(03)   VALUE 80.
+       77  WS-VENDAS-ERROR-COUNT PIC 9(05) VALUE ZEROS.
+       77  WS-TRANS-VALID-SW PIC X(01)   VALUE "Y".
+           88 WS-TRANS-VALID       VALUE "Y".
+           88 WS-TRANS-INVALID     VALUE "N".
+
+       77  WS-NUM-ANOS       PIC 9(02) VALUE ZEROES.
+       77  YX                PIC 9(02) VALUE ZEROES.
+       77  WS-SEARCH-ANO     PIC 9(04) VALUE ZEROES.
+       77  WS-TOTAL-ANO      PIC 9(13)V99 VALUE ZEROES.
+       77  WS-TOTAL-GERAL    PIC 9(13)V99 VALUE ZEROES.
+       77  WS-PREV-VALOR     PIC 9(12)V99 VALUE ZEROES.
+       77  WS-PCT-CRESC      PIC S9(3)V99 VALUE ZEROES.
+       77  WS-PCT-PARTIC     PIC 9(3)V99 VALUE ZEROES.
+       01  PCT-CRESC-FMT     PIC -ZZ9,99 VALUE ZEROES.
+       01  PCT-PARTIC-FMT    PIC ZZ9,99 VALUE ZEROES.
+
+       01  VENDAS-RPT-ANO-LINE.
+           05 FILLER         PIC X(05) VALUE "ANO: ".
+           05 RPT-ANO        PIC 9(04).
+
+       01  VENDAS-RPT-MES-LINE.
+           05 RPT-MES        PIC X(03).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 RPT-VALOR      PIC $Z(11)9,99.
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 RPT-PCT-CRESC  PIC -ZZ9,99.
+           05 FILLER         PIC X(01) VALUE "%".
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 RPT-PCT-PARTIC PIC ZZ9,99.
+           05 FILLER         PIC X(01) VALUE "%".
+
+       01  VENDAS-RPT-TOTAL-LINE.
+           05 FILLER         PIC X(14) VALUE "TOTAL DO ANO: ".
+           05 RPT-TOTAL-ANO  PIC $Z(11)9,99.
+
+       01  VENDAS-RPT-GRANDTOTAL-LINE.
+           05 FILLER         PIC X(12) VALUE "TOTAL GERAL:".
+           05 RPT-GRAND-TOTAL PIC $Z(13)9,99.
+
+       01  WS-VENDAS.
+           05 WS-VENDA-ANO OCCURS 10 TIMES.
+              10 WS-ANO-NUM    PIC 9(04).
+              10 WS-VENDA-MES  PIC 9(12)V99 OCCURS 12 TIMES.
+       01  VALOR-OUT-FMT     PIC $Z(11)9,99 VALUES ZEROES.
+       PROCEDURE DIVISION.
+           PERFORM 0001-LOG-START.
+           PERFORM 0050-LOAD-YTD.
+           PERFORM 0060-INIT-TRANS.
+           PERFORM 0200-PROCESS-TRANS UNTIL WS-EOF-VENDASTRANS.
+           CLOSE VENDASTRANSFILE.
+           PERFORM 0300-FINALIZE.
+           PERFORM 0400-SAVE-YTD.
+           IF WS-VENDAS-ERROR-COUNT > ZEROS
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           PERFORM 0001-LOG-END.
+           STOP RUN.
+
+       0001-LOG-START.
+           MOVE "VENDAS_MES" TO RLOG-PROGRAM-NAME.
+           MOVE "START" TO RLOG-EVENT.
+           ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RLOG-RUN-TIME FROM TIME.
+           MOVE ZEROS TO RLOG-RETURN-CODE.
+           CALL "RUNLOG" USING RLOG-RECORD.
+
+       0001-LOG-END.
+           MOVE "VENDAS_MES" TO RLOG-PROGRAM-NAME.
+           MOVE "END" TO RLOG-EVENT.
+           ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RLOG-RUN-TIME FROM TIME.
+           MOVE RETURN-CODE TO RLOG-RETURN-CODE.
+           CALL "RUNLOG" USING RLOG-RECORD.
+
+       0050-LOAD-YTD.
+           OPEN INPUT SALESYTDFILE.
+           IF WS-YTD-STATUS-OK
+               PERFORM 0050-500-READ-YTD-RECORD
+               PERFORM 0050-600-STORE-YTD-RECORD
+                   UNTIL WS-EOF-YTD
+               CLOSE SALESYTDFILE
+           END-IF.
+
+       0050-500-READ-YTD-RECORD.
+           READ SALESYTDFILE
+               AT END SET WS-EOF-YTD TO TRUE
+           END-READ.
+
+       0050-600-STORE-YTD-RECORD.
+           MOVE YTD-ANO TO WS-SEARCH-ANO.
+           PERFORM 0000-FIND-OR-ADD-ANO.
+           IF YX > ZEROS
+               MOVE YTD-VALOR TO WS-VENDA-MES(YX, YTD-MES-N)
+           END-IF.
+           PERFORM 0050-500-READ-YTD-RECORD.
+
+       0000-FIND-OR-ADD-ANO.
+           MOVE ZEROS TO YX.
+           PERFORM 0000-100-SCAN-ANO
+               VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-ANOS
+                   OR WS-ANO-NUM(I) = WS-SEARCH-ANO.
+           IF I <= WS-NUM-ANOS
+               MOVE I TO YX
+           ELSE
+               IF WS-NUM-ANOS < 10
+                   ADD 1 TO WS-NUM-ANOS
+                   MOVE WS-SEARCH-ANO TO WS-ANO-NUM(WS-NUM-ANOS)
+                   MOVE WS-NUM-ANOS TO YX
+               ELSE
+                   DISPLAY 'LIMITE DE 10 ANOS EXCEDIDO - IGNORADO'
+               END-IF
+           END-IF.
+
+       0000-100-SCAN-ANO.
+           CONTINUE.
+
+       0060-INIT-TRANS.
+           OPEN INPUT VENDASTRANSFILE.
+           PERFORM 0060-500-READ-TRANSACTION.
+
+       0060-500-READ-TRANSACTION.
+           READ VENDASTRANSFILE
+               AT END SET WS-EOF-VENDASTRANS TO TRUE
+           END-READ.
+
+       0200-PROCESS-TRANS.
+           PERFORM 0200-100-VALIDATE-TRANS.
+           IF WS-TRANS-VALID
+               MOVE WS-ANO-N TO WS-SEARCH-ANO
+               PERFORM 0000-FIND-OR-ADD-ANO
+               IF YX > ZEROS
+                   COMPUTE WS-VENDA-MES(YX, WS-MES-N) =
+                       WS-VENDA-MES(YX, WS-MES-N) + WS-VENDA
+               END-IF
+           END-IF.
+           PERFORM 0060-500-READ-TRANSACTION.
+
+       0200-100-VALIDATE-TRANS.
+           SET WS-TRANS-VALID TO TRUE.
+           MOVE VTRANS-VALOR TO WS-VENDA.
+           MOVE VTRANS-MES-N TO WS-MES-N.
+           MOVE VTRANS-ANO-N TO WS-ANO-N.
+           IF WS-MES-N < 1 OR WS-MES-N > 12
+               DISPLAY 'ERRO: MES INVALIDO - INFORME DE 1 A 12 - '
+                   WS-MES-N
+               ADD 1 TO WS-VENDAS-ERROR-COUNT
+               SET WS-TRANS-INVALID TO TRUE
+           END-IF.
+           IF WS-ANO-N = ZEROS
+               DISPLAY 'ERRO: ANO DA VENDA NAO INFORMADO'
+               ADD 1 TO WS-VENDAS-ERROR-COUNT
+               SET WS-TRANS-INVALID TO TRUE
+           END-IF.
+
+       0300-FINALIZE.
+           DISPLAY 'TOTAL DE VENDAS:'.
+           MOVE ZEROS TO WS-TOTAL-GERAL.
+           OPEN OUTPUT VENDASREPORTFILE.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE-NUM TO RPT-BH-RUNDATE.
+           MOVE "RELATORIO DE VENDAS MENSAIS" TO RPT-BH-TITLE.
+           WRITE WS-VENDAS-RPT-LINE FROM RPT-BANNER-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE WS-VENDAS-RPT-LINE FROM RPT-BANNER-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE WS-VENDAS-RPT-LINE FROM RPT-BANNER-HEADING3
+               AFTER ADVANCING 1 LINE.
+           PERFORM 0300-100-PRINT-ANO
+               VARYING YX FROM 1 BY 1 UNTIL YX > WS-NUM-ANOS.
+           MOVE WS-TOTAL-GERAL TO RPT-GRAND-TOTAL.
+           MOVE VENDAS-RPT-GRANDTOTAL-LINE TO WS-VENDAS-RPT-LINE.
+           CALL "DECFMT" USING WS-VENDAS-RPT-LINE, WS-VENDAS-RPT-LEN.
+           WRITE WS-VENDAS-RPT-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE WS-VENDAS-RPT-LINE FROM RPT-BANNER-FOOTER
+               AFTER ADVANCING 3 LINES.
+           CLOSE VENDASREPORTFILE.
+
+       0300-100-PRINT-ANO.
+           DISPLAY 'ANO: ' WS-ANO-NUM(YX).
+           MOVE ZEROS TO WS-TOTAL-ANO.
+           PERFORM 0300-050-SUM-MES
+               VARYING I FROM 1 BY 1 UNTIL I > 12.
+           MOVE WS-ANO-NUM(YX) TO RPT-ANO.
+           WRITE WS-VENDAS-RPT-LINE FROM VENDAS-RPT-ANO-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO WS-PREV-VALOR.
+           PERFORM 0300-200-PRINT-MES
+               VARYING I FROM 1 BY 1 UNTIL I > 12.
+           MOVE WS-TOTAL-ANO TO RPT-TOTAL-ANO.
+           MOVE VENDAS-RPT-TOTAL-LINE TO WS-VENDAS-RPT-LINE.
+           CALL "DECFMT" USING WS-VENDAS-RPT-LINE, WS-VENDAS-RPT-LEN.
+           WRITE WS-VENDAS-RPT-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD WS-TOTAL-ANO TO WS-TOTAL-GERAL.
+
+       0300-050-SUM-MES.
+           ADD WS-VENDA-MES(YX, I) TO WS-TOTAL-ANO.
+
+       0300-200-PRINT-MES.
+           MOVE WS-VENDA-MES(YX, I) TO VALOR-OUT-FMT.
+           MOVE ZEROS TO WS-PCT-CRESC.
+           IF WS-PREV-VALOR > ZEROS
+               COMPUTE WS-PCT-CRESC =
+                   ((WS-VENDA-MES(YX, I) - WS-PREV-VALOR)
+                       / WS-PREV-VALOR) * 100
+           END-IF.
+           MOVE ZEROS TO WS-PCT-PARTIC.
+           IF WS-TOTAL-ANO > ZEROS
+               COMPUTE WS-PCT-PARTIC =
+                   (WS-VENDA-MES(YX, I) / WS-TOTAL-ANO) * 100
+           END-IF.
+           MOVE WS-PCT-CRESC TO PCT-CRESC-FMT.
+           MOVE WS-PCT-PARTIC TO PCT-PARTIC-FMT.
+           DISPLAY WS-MES(I)': 'VALOR-OUT-FMT
+               ' CRESC: 'PCT-CRESC-FMT'% DO ANO: 'PCT-PARTIC-FMT'%'.
+           MOVE WS-MES(I) TO RPT-MES.
+           MOVE WS-VENDA-MES(YX, I) TO RPT-VALOR.
+           MOVE WS-PCT-CRESC TO RPT-PCT-CRESC.
+           MOVE WS-PCT-PARTIC TO RPT-PCT-PARTIC.
+           MOVE VENDAS-RPT-MES-LINE TO WS-VENDAS-RPT-LINE.
+           CALL "DECFMT" USING WS-VENDAS-RPT-LINE, WS-VENDAS-RPT-LEN.
+           WRITE WS-VENDAS-RPT-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE WS-VENDA-MES(YX, I) TO WS-PREV-VALOR.
+
+       0400-SAVE-YTD.
+           OPEN OUTPUT SALESYTDFILE.
+           PERFORM 0400-100-SAVE-ANO
+               VARYING YX FROM 1 BY 1 UNTIL YX > WS-NUM-ANOS.
+           CLOSE SALESYTDFILE.
+
+       0400-100-SAVE-ANO.
+           PERFORM 0400-500-WRITE-YTD-RECORD
+               VARYING I FROM 1 BY 1 UNTIL I > 12.
+
+       0400-500-WRITE-YTD-RECORD.
+           MOVE WS-ANO-NUM(YX) TO YTD-ANO.
+           MOVE I TO YTD-MES-N.
+           MOVE WS-VENDA-MES(YX, I) TO YTD-VALOR.
+           WRITE WS-YTD-RECORD.
+
+       END PROGRAM VENDAS_MES.
