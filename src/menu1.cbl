@@ -1,6 +1,13 @@
       ******************************************************************
       * AUTHOR: EDUARDO F. ASSIS EDINHO
       * DATE: 23/06/2022
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - LOOPS THE SCREEN UNTIL 'X' IS ENTERED INSTEAD OF
+      *              STOPPING THE RUN AFTER A SINGLE KEYSTROKE.
+      * 08/08/2026 - SHOWS "OPCAO INVALIDA" AND REDISPLAYS THE SCREEN
+      *              WHEN ANYTHING OTHER THAN 'X' IS ENTERED, SINCE
+      *              'X' IS THE ONLY DEFINED CHOICE THIS SCREEN OFFERS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
@@ -11,15 +18,26 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  WS-OPCAO PIC X(1).
+       77  WS-MSG   PIC X(20) VALUE SPACES.
        SCREEN SECTION.
        01 TELA.
            05 LIMPA-TELA.
                10 BLANK SCREEN.
                10 LINE 01 COLUMN 01 ERASE EOL
                    BACKGROUND-COLOR 1.
+           05 LINE 02 COLUMN 01 PIC X(20) FROM WS-MSG.
        PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-PROCESS-SCREEN UNTIL WS-OPCAO = 'X'.
+           STOP RUN.
+
+       0100-PROCESS-SCREEN.
            DISPLAY TELA.
            ACCEPT WS-OPCAO.
-           STOP RUN.
-           
+           IF WS-OPCAO = 'X'
+               MOVE SPACES TO WS-MSG
+           ELSE
+               MOVE 'OPCAO INVALIDA' TO WS-MSG
+           END-IF.
+
        END PROGRAM MAIN.
