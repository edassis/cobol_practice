@@ -0,0 +1,166 @@
+      ******************************************************************
+      * AUTHOR: EDUARDO F. ASSIS EDINHO
+      * DATE: 08/08/2026
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - FIRST VERSION. SEQUENCES THE NIGHTLY COBOL JOBS
+      *              (ARITMETICA, AUMENTO_SALARIAL, INVESTIMENTO,
+      *              VENDAS_MES, BESTSELLERS) IN ORDER, STOPPING AND
+      *              RECORDING THE FAILED STEP WHEN ONE OF THEM RETURNS
+      *              A NON-ZERO CONDITION CODE SO THE NEXT RUN CAN BE
+      *              RESTARTED FROM THAT STEP INSTEAD OF FROM THE TOP.
+      * 09/08/2026 - RESTARTING AT THE BESTSELLERS STEP NOW SETS THE
+      *              BESTSELLERS_RESTART ENVIRONMENT VARIABLE BEFORE
+      *              CALLING IT, SINCE BESTSELLERS OTHERWISE HAS NO WAY
+      *              TO KNOW THE DRIVER'S OWN "RESTART" ARGUMENT WAS
+      *              MEANT FOR A LATER STEP AND NOT FOR ITS OWN
+      *              POSITIONAL SORT-CHECKPOINT PARAMETER.
+      ******************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. BATCH_DRIVER.
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BATCHCTLFILE ASSIGN TO "ASSETS/BATCHCTL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BCTL-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  BATCHCTLFILE.
+           01  BCTL-RECORD.
+               05 BCTL-LAST-FAILED-STEP    PIC 9(2).
+
+           WORKING-STORAGE SECTION.
+           77  WS-RESTART-PARM          PIC X(7).
+           77  WS-START-STEP            PIC 9(2) VALUE 1.
+           77  WS-FAILED-STEP           PIC 9(2) VALUE ZEROS.
+           77  WS-ABORT-FLAG            PIC X    VALUE "N".
+               88 ABORT-REQUESTED       VALUE "Y".
+           77  WS-BCTL-STATUS           PIC XX.
+               88 WS-BCTL-OK            VALUE "00".
+
+           PROCEDURE DIVISION.
+           0001-MAIN.
+               PERFORM 0002-INIT.
+               PERFORM 0003-RUN-STEPS.
+               PERFORM 0004-FINALIZE.
+               STOP RUN.
+
+           0002-INIT.
+               MOVE SPACES TO WS-RESTART-PARM.
+               DISPLAY 1 UPON ARGUMENT-NUMBER.
+               ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-RESTART-PARM
+               END-ACCEPT.
+               MOVE 1 TO WS-START-STEP.
+               IF WS-RESTART-PARM = "RESTART"
+                   PERFORM 0002-500-LOAD-CONTROL
+               END-IF.
+
+           0002-500-LOAD-CONTROL.
+               OPEN INPUT BATCHCTLFILE.
+               IF WS-BCTL-OK
+                   READ BATCHCTLFILE
+                       AT END CONTINUE
+                   END-READ
+                   IF BCTL-LAST-FAILED-STEP > ZEROS
+                       MOVE BCTL-LAST-FAILED-STEP TO WS-START-STEP
+                   END-IF
+                   CLOSE BATCHCTLFILE
+               END-IF.
+
+           0003-RUN-STEPS.
+               PERFORM 0003-100-STEP-ARITMETICA.
+               PERFORM 0003-200-STEP-AUMENTO.
+               PERFORM 0003-300-STEP-INVESTIMENTO.
+               PERFORM 0003-400-STEP-VENDAS.
+               PERFORM 0003-500-STEP-BESTSELLERS.
+
+           0003-100-STEP-ARITMETICA.
+               IF NOT ABORT-REQUESTED AND WS-START-STEP <= 1
+                   DISPLAY "PASSO 1 - ARITMETICA"
+                   CALL "ARITMETICA"
+                   IF RETURN-CODE NOT = ZERO
+                       MOVE 1 TO WS-FAILED-STEP
+                       SET ABORT-REQUESTED TO TRUE
+                       DISPLAY "PASSO 1 FALHOU, LOTE INTERROMPIDO"
+                   END-IF
+               END-IF.
+
+           0003-200-STEP-AUMENTO.
+               IF NOT ABORT-REQUESTED AND WS-START-STEP <= 2
+                   DISPLAY "PASSO 2 - AUMENTO_SALARIAL"
+                   CALL "AUMENTO_SALARIAL"
+                   IF RETURN-CODE NOT = ZERO
+                       MOVE 2 TO WS-FAILED-STEP
+                       SET ABORT-REQUESTED TO TRUE
+                       DISPLAY "PASSO 2 FALHOU, LOTE INTERROMPIDO"
+                   END-IF
+               END-IF.
+
+           0003-300-STEP-INVESTIMENTO.
+               IF NOT ABORT-REQUESTED AND WS-START-STEP <= 3
+                   DISPLAY "PASSO 3 - INVESTIMENTO"
+                   CALL "INVESTIMENTO"
+                   IF RETURN-CODE NOT = ZERO
+                       MOVE 3 TO WS-FAILED-STEP
+                       SET ABORT-REQUESTED TO TRUE
+                       DISPLAY "PASSO 3 FALHOU, LOTE INTERROMPIDO"
+                   END-IF
+               END-IF.
+
+           0003-400-STEP-VENDAS.
+               IF NOT ABORT-REQUESTED AND WS-START-STEP <= 4
+                   DISPLAY "PASSO 4 - VENDAS_MES"
+                   CALL "VENDAS_MES"
+                   IF RETURN-CODE NOT = ZERO
+                       MOVE 4 TO WS-FAILED-STEP
+                       SET ABORT-REQUESTED TO TRUE
+                       DISPLAY "PASSO 4 FALHOU, LOTE INTERROMPIDO"
+                   END-IF
+               END-IF.
+
+           0003-500-STEP-BESTSELLERS.
+               IF NOT ABORT-REQUESTED AND WS-START-STEP <= 5
+                   DISPLAY "PASSO 5 - BESTSELLERS"
+                   DISPLAY "BESTSELLERS_RESTART" UPON ENVIRONMENT-NAME
+                   IF WS-START-STEP = 5
+                       DISPLAY "RESTART" UPON ENVIRONMENT-VALUE
+                   ELSE
+                       DISPLAY " " UPON ENVIRONMENT-VALUE
+                   END-IF
+                   CALL "BESTSELLERS"
+                   IF RETURN-CODE NOT = ZERO
+                       MOVE 5 TO WS-FAILED-STEP
+                       SET ABORT-REQUESTED TO TRUE
+                       DISPLAY "PASSO 5 FALHOU, LOTE INTERROMPIDO"
+                   END-IF
+               END-IF.
+
+           0004-FINALIZE.
+               IF ABORT-REQUESTED
+                   PERFORM 0004-500-SAVE-CONTROL
+                   DISPLAY "LOTE NOTURNO TERMINOU COM ERRO NO PASSO "
+                           WS-FAILED-STEP
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   PERFORM 0004-600-CLEAR-CONTROL
+                   DISPLAY "LOTE NOTURNO CONCLUIDO COM SUCESSO"
+               END-IF.
+
+           0004-500-SAVE-CONTROL.
+               OPEN OUTPUT BATCHCTLFILE.
+               MOVE WS-FAILED-STEP TO BCTL-LAST-FAILED-STEP.
+               WRITE BCTL-RECORD.
+               CLOSE BATCHCTLFILE.
+
+           0004-600-CLEAR-CONTROL.
+               OPEN OUTPUT BATCHCTLFILE.
+               MOVE ZEROS TO BCTL-LAST-FAILED-STEP.
+               WRITE BCTL-RECORD.
+               CLOSE BATCHCTLFILE.
+
+           END PROGRAM BATCH_DRIVER.
