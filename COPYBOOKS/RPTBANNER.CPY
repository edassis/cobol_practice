@@ -0,0 +1,27 @@
+      ******************************************************************
+      * SHARED REPORT BANNER/FOOTER LAYOUT.
+      * COPY THIS INTO WORKING-STORAGE. BEFORE WRITING THE BANNER,
+      * MOVE THE REPORT'S OWN TITLE INTO RPT-BH-TITLE AND THE RUN
+      * DATE INTO RPT-BH-RUNDATE, THEN WRITE RPT-BANNER-HEADING1,
+      * RPT-BANNER-HEADING2 AND RPT-BANNER-HEADING3 IN THAT ORDER.
+      * WRITE RPT-BANNER-FOOTER AFTER THE LAST DETAIL LINE.
+      ******************************************************************
+       01  RPT-BANNER-HEADING1.
+           05 FILLER              PIC X(20) VALUE SPACES.
+           05 FILLER              PIC X(19) VALUE "FOLIO SOCIETY LTD.".
+           05 FILLER              PIC X(21) VALUE SPACES.
+           05 FILLER              PIC X(10) VALUE "RUN DATE: ".
+           05 RPT-BH-RUNDATE      PIC X(10) VALUE SPACES.
+
+       01  RPT-BANNER-HEADING2.
+           05 FILLER              PIC X(20) VALUE SPACES.
+           05 RPT-BH-TITLE        PIC X(60) VALUE SPACES.
+
+       01  RPT-BANNER-HEADING3.
+           05 FILLER              PIC X(19) VALUE SPACES.
+           05 FILLER              PIC X(61) VALUE ALL "-".
+
+       01  RPT-BANNER-FOOTER.
+           05 FILLER              PIC X(25) VALUE SPACES.
+           05 FILLER              PIC X(21) VALUE "** END OF REPORT **".
+           05 FILLER              PIC X(34) VALUE SPACES.
