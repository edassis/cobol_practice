@@ -1,6 +1,38 @@
       ******************************************************************
       * AUTHOR: EDUARDO F. ASSIS EDINHO
       * DATE: 22/06/2022
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - CONVERTED FROM A SINGLE INTERACTIVE ENTRY TO A
+      *              BATCH RUN AGAINST THE EMPLOYEE MASTER FILE SO A
+      *              WHOLE PAYROLL CAN BE PROCESSED IN ONE PASS.
+      * 08/08/2026 - ADDED AN AUDIT LOG OF EVERY INCREASE GRANTED.
+      * 08/08/2026 - RAISE RATES NOW LOADED FROM A CONTROL FILE
+      *              INSTEAD OF BEING HARDCODED IN THE EVALUATE.
+      * 08/08/2026 - TENURE IS NOW COMPUTED IN WHOLE MONTHS SO A
+      *              MID-YEAR HIRE DATE IS PRORATED CORRECTLY, AND
+      *              THE RAISED SALARY IS CAPPED AT WS-SALARIO-TETO.
+      * 08/08/2026 - ADDED A CROSS-EMPLOYEE SUMMARY REPORT FOR THE RUN.
+      * 08/08/2026 - SALARY CAP IS NOW LOOKED UP PER JOB GRADE FROM A
+      *              NEW GRADECEILFILE CONTROL FILE (FALLING BACK TO
+      *              WS-SALARIO-TETO WHEN A GRADE HAS NO ENTRY), AND
+      *              THE AUDIT LOG LINE NOW ALSO CARRIES THE EMPLOYEE
+      *              NAME AND THE TENURE BAND THAT FIRED, WIDENED TO
+      *              FIT WITHOUT TRUNCATING THE RATE FIELD. THE DECFMT
+      *              CALLS NOW PASS A PROPERLY SIZED WORKING-STORAGE
+      *              LENGTH ITEM INSTEAD OF A BARE LITERAL, SINCE A
+      *              LITERAL BY-REFERENCE ARGUMENT ONLY RESERVES AS
+      *              MUCH STORAGE AS ITS OWN DIGIT COUNT.
+      * 09/08/2026 - THE RATE TABLE LOADED FROM TAXASCTL.DAT NOW GUARDS
+      *              AGAINST MORE THAN 20 FAIXAS THE SAME WAY THE GRADE
+      *              CEILING TABLE ALREADY DOES. A FAILED OPEN OF
+      *              EMPLOYEEMASTERFILE NOW ABORTS WITH A NON-ZERO
+      *              RETURN-CODE INSTEAD OF FALLING INTO THE READ LOOP
+      *              AGAINST A FILE THAT NEVER OPENED.
+      * 09/08/2026 - WS-AUX NOW HOLDS A FLOORED WHOLE-YEAR COUNT INSTEAD
+      *              OF A FRACTIONAL YEAR, SINCE THE FRACTION WAS
+      *              FALLING BETWEEN THE CONFIGURED TENURE BANDS AND
+      *              MATCHING NONE OF THEM.
       ******************************************************************
            IDENTIFICATION DIVISION.
            PROGRAM-ID. AUMENTO_SALARIAL.
@@ -8,51 +40,354 @@
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EMPLOYEEMASTERFILE ASSIGN TO "ASSETS/EMPMF.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS WS-EMP-MATRICULA
+                   FILE STATUS IS WS-EMP-STATUS.
+
+               SELECT AUDITLOGFILE ASSIGN TO "ASSETS/AUMENTO.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT TAXACONTROLFILE ASSIGN TO "ASSETS/TAXASCTL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT AUMENTOREPORTFILE ASSIGN TO "ASSETS/AUMENTO.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT GRADECEILFILE ASSIGN TO "ASSETS/GRADECTL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  EMPLOYEEMASTERFILE.
+           01  WS-EMP-RECORD.
+               05 WS-EMP-MATRICULA     PIC 9(06).
+               05 WS-EMP-NOME          PIC X(30).
+               05 WS-EMP-ANO-INGRESSO  PIC 9(04).
+               05 WS-EMP-MES-INGRESSO  PIC 9(02).
+               05 WS-EMP-SALARIO       PIC 9(9)V9(2).
+               05 WS-EMP-GRADE         PIC X(02).
+
+           FD  AUDITLOGFILE.
+           01  WS-AUDIT-LINE            PIC X(139).
+
+           FD  TAXACONTROLFILE.
+           01  WS-TAXA-CTL-RECORD.
+               88 WS-EOF-TAXA-CTL      VALUE HIGH-VALUES.
+               05 TAXACTL-FAIXA-INI    PIC 9(03).
+               05 TAXACTL-FAIXA-FIM    PIC 9(03).
+               05 TAXACTL-PERCENTUAL   PIC 9V99.
+
+           FD  GRADECEILFILE.
+           01  WS-GRADE-CTL-RECORD.
+               88 WS-EOF-GRADE-CTL     VALUE HIGH-VALUES.
+               05 GRADECTL-GRADE       PIC X(02).
+               05 GRADECTL-TETO        PIC 9(9)V9(2).
+
+           FD  AUMENTOREPORTFILE.
+           01  WS-AUMENTO-RPT-LINE      PIC X(80).
+
            WORKING-STORAGE SECTION.
-           77  WS-STR PIC A(128) VALUE SPACES.
-           77  WS-ANO-INGRESSO PIC 9(04) VALUE ZEROS.
-           77  WS-SALARIO PIC 9(9)V9(2) VALUE ZEROS.
-           77  WS-AUX PIC 9(9)V9(2) VALUE ZEROS.
-      *>      77 WS-SALARIO-FMT PIC Z(8)9V9(2) VALUE ZEROS.
+           COPY RPTBANNER.
+           COPY RUNLOGREC.
+
+           77  WS-RUN-DATE-NUM PIC 9(8).
+           77  WS-AUX PIC 9(05) VALUE ZEROS.
+           77  WS-TENURE-MESES PIC 9(05) VALUE ZEROS.
+           77  WS-SALARIO-TETO PIC 9(9)V9(2) VALUE 50000,00.
+           77  WS-AUDIT-LEN PIC 9(03) VALUE 139.
+           77  WS-AUM-RPT-LEN PIC 9(03) VALUE 80.
+           77  WS-EMP-STATUS PIC X(02) VALUE SPACES.
+               88 WS-EMP-STATUS-OK VALUE "00".
+           01  WS-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-EOF-EMPLOYEE VALUE "Y".
            01  WS-DATA.
                05 WS-ANO PIC 9(04).
                05 WS-MES PIC 9(02).
                05 WS-DIA PIC 9(02).
+
+           01  WS-SALARIO-ANTERIOR     PIC 9(9)V9(2).
+           01  WS-PERCENTUAL-APLICADO  PIC 9V99.
+           01  WS-FAIXA-INI-APLICADA   PIC 9(03) VALUE ZEROS.
+           01  WS-FAIXA-FIM-APLICADA   PIC 9(03) VALUE ZEROS.
+
+           01  WS-TAXA-TABLE.
+               05 WS-TAXA-ENTRY OCCURS 20 TIMES.
+                  10 WS-TAXA-FAIXA-INI  PIC 9(03).
+                  10 WS-TAXA-FAIXA-FIM  PIC 9(03).
+                  10 WS-TAXA-PERCENTUAL PIC 9V99.
+
+           01  WS-TAXA-COUNT            PIC 99 VALUE ZEROS.
+           01  TX                       PIC 99.
+
+           01  WS-GRADE-CEIL-TABLE.
+               05 WS-GRADE-CEIL-ENTRY OCCURS 20 TIMES.
+                  10 WS-GRADE-CEIL-CODE  PIC X(02).
+                  10 WS-GRADE-CEIL-VALOR PIC 9(9)V9(2).
+
+           01  WS-GRADE-CEIL-COUNT      PIC 99 VALUE ZEROS.
+           01  GX                       PIC 99.
+           01  WS-SALARY-CAP            PIC 9(9)V9(2).
+
+           01  WS-TOTAL-EMPREGADOS      PIC 9(05) VALUE ZEROS.
+           01  WS-TOTAL-SALARIO-ANT     PIC 9(11)V9(2) VALUE ZEROS.
+           01  WS-TOTAL-SALARIO-NOVO    PIC 9(11)V9(2) VALUE ZEROS.
+           01  WS-TOTAL-AUMENTO         PIC 9(11)V9(2) VALUE ZEROS.
+           01  WS-MEDIA-AUMENTO         PIC 9(9)V9(2) VALUE ZEROS.
+
+           01  AUMENTO-RPT-TOTAL-LINE.
+               05 FILLER               PIC X(30)
+                  VALUE "FUNCIONARIOS PROCESSADOS:     ".
+               05 RPT-TOTAL-EMPREGADOS PIC ZZZZ9.
+
+           01  AUMENTO-RPT-FOLHA-LINE.
+               05 FILLER               PIC X(30)
+                  VALUE "FOLHA ANTERIOR:               ".
+               05 RPT-FOLHA-ANTERIOR   PIC Z(9)9,99.
+
+           01  AUMENTO-RPT-FOLHA-NOVA-LINE.
+               05 FILLER               PIC X(30)
+                  VALUE "FOLHA NOVA:                   ".
+               05 RPT-FOLHA-NOVA       PIC Z(9)9,99.
+
+           01  AUMENTO-RPT-AUMENTO-LINE.
+               05 FILLER               PIC X(30)
+                  VALUE "TOTAL CONCEDIDO EM AUMENTOS:  ".
+               05 RPT-TOTAL-AUMENTO    PIC Z(9)9,99.
+
+           01  AUMENTO-RPT-MEDIA-LINE.
+               05 FILLER               PIC X(30)
+                  VALUE "AUMENTO MEDIO POR FUNCIONARIO:".
+               05 RPT-MEDIA-AUMENTO    PIC Z(7)9,99.
+
+           01  WS-AUDIT-DETAIL.
+               05 FILLER               PIC X(05) VALUE "DATA ".
+               05 AUDIT-DATA           PIC 9(08).
+               05 FILLER               PIC X(10) VALUE "  MATRIC. ".
+               05 AUDIT-MATRICULA      PIC 9(06).
+               05 FILLER               PIC X(08) VALUE "  NOME: ".
+               05 AUDIT-NOME           PIC X(30).
+               05 FILLER               PIC X(09) VALUE "  FAIXA: ".
+               05 AUDIT-FAIXA-INI      PIC ZZ9.
+               05 FILLER               PIC X(03) VALUE " A ".
+               05 AUDIT-FAIXA-FIM      PIC ZZ9.
+               05 FILLER               PIC X(12) VALUE "  ANTERIOR: ".
+               05 AUDIT-SALARIO-ANT    PIC ZZZZZZZ9,99.
+               05 FILLER               PIC X(08) VALUE "  NOVO: ".
+               05 AUDIT-SALARIO-NOVO   PIC ZZZZZZZ9,99.
+               05 FILLER               PIC X(08) VALUE "  TAXA: ".
+               05 AUDIT-PERCENTUAL     PIC 9,99.
            PROCEDURE DIVISION.
            0001-MAIN.
+               PERFORM 0001-500-LOG-START.
                PERFORM 0002-INIT.
-               PERFORM 0003-PROCESS.
+               PERFORM 0003-PROCESS UNTIL WS-EOF-EMPLOYEE.
                PERFORM 0004-FINALIZE.
+               PERFORM 0001-600-LOG-END.
                STOP RUN.
 
+           0001-500-LOG-START.
+               MOVE "AUMENTO_SALARIAL" TO RLOG-PROGRAM-NAME.
+               MOVE "START" TO RLOG-EVENT.
+               ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT RLOG-RUN-TIME FROM TIME.
+               MOVE ZEROS TO RLOG-RETURN-CODE.
+               CALL "RUNLOG" USING RLOG-RECORD.
+
+           0001-600-LOG-END.
+               MOVE "AUMENTO_SALARIAL" TO RLOG-PROGRAM-NAME.
+               MOVE "END" TO RLOG-EVENT.
+               ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT RLOG-RUN-TIME FROM TIME.
+               MOVE RETURN-CODE TO RLOG-RETURN-CODE.
+               CALL "RUNLOG" USING RLOG-RECORD.
+
            0002-INIT.
-      *>          MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA.
-      *>          DISPLAY 'FUNCTION CURRENT-DATE - DATA 'WS-DATA.
                ACCEPT WS-DATA FROM DATE YYYYMMDD.
-               DISPLAY 'INFORME O NOME'.
-               ACCEPT WS-STR.
-               DISPLAY 'INFORME O ANO DE INGRESSO'.
-               ACCEPT WS-ANO-INGRESSO.
-               DISPLAY 'INFORME O SALARIO'.
-               ACCEPT WS-SALARIO.
+               OPEN I-O EMPLOYEEMASTERFILE.
+               IF NOT WS-EMP-STATUS-OK
+                   DISPLAY 'ERRO AO ABRIR EMPLOYEEMASTERFILE - STATUS '
+                       WS-EMP-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   SET WS-EOF-EMPLOYEE TO TRUE
+               END-IF.
+               OPEN OUTPUT AUDITLOGFILE.
+               PERFORM 0002-600-LOAD-TAXAS.
+               PERFORM 0002-700-LOAD-GRADE-CEILINGS.
+               IF NOT WS-EOF-EMPLOYEE
+                   PERFORM 0002-500-READ-EMPLOYEE
+               END-IF.
+
+           0002-500-READ-EMPLOYEE.
+               READ EMPLOYEEMASTERFILE
+                   AT END SET WS-EOF-EMPLOYEE TO TRUE
+               END-READ.
+
+           0002-600-LOAD-TAXAS.
+               OPEN INPUT TAXACONTROLFILE.
+               READ TAXACONTROLFILE
+                   AT END SET WS-EOF-TAXA-CTL TO TRUE
+               END-READ.
+               PERFORM UNTIL WS-EOF-TAXA-CTL
+                   IF WS-TAXA-COUNT < 20
+                       ADD 1 TO WS-TAXA-COUNT
+                       MOVE TAXACTL-FAIXA-INI TO
+                           WS-TAXA-FAIXA-INI(WS-TAXA-COUNT)
+                       MOVE TAXACTL-FAIXA-FIM TO
+                           WS-TAXA-FAIXA-FIM(WS-TAXA-COUNT)
+                       MOVE TAXACTL-PERCENTUAL TO
+                           WS-TAXA-PERCENTUAL(WS-TAXA-COUNT)
+                   ELSE
+                       DISPLAY
+                           'LIMITE DE 20 FAIXAS DE TAXA EXCEDIDO'
+                   END-IF
+                   READ TAXACONTROLFILE
+                       AT END SET WS-EOF-TAXA-CTL TO TRUE
+                   END-READ
+               END-PERFORM.
+               CLOSE TAXACONTROLFILE.
+
+           0002-700-LOAD-GRADE-CEILINGS.
+               OPEN INPUT GRADECEILFILE.
+               READ GRADECEILFILE
+                   AT END SET WS-EOF-GRADE-CTL TO TRUE
+               END-READ.
+               PERFORM UNTIL WS-EOF-GRADE-CTL
+                   IF WS-GRADE-CEIL-COUNT < 20
+                       ADD 1 TO WS-GRADE-CEIL-COUNT
+                       MOVE GRADECTL-GRADE TO
+                           WS-GRADE-CEIL-CODE(WS-GRADE-CEIL-COUNT)
+                       MOVE GRADECTL-TETO TO
+                           WS-GRADE-CEIL-VALOR(WS-GRADE-CEIL-COUNT)
+                   ELSE
+                       DISPLAY
+                           'LIMITE DE 20 FAIXAS SALARIAIS EXCEDIDO'
+                   END-IF
+                   READ GRADECEILFILE
+                       AT END SET WS-EOF-GRADE-CTL TO TRUE
+                   END-READ
+               END-PERFORM.
+               CLOSE GRADECEILFILE.
 
            0003-PROCESS.
-      *>          DISPLAY 'SALARIO ANTES 'WS-SALARIO.
-               COMPUTE WS-AUX = (WS-ANO-INGRESSO - WS-ANO).
-      *>          DISPLAY 'CONTA 'WS-AUX.
-               EVALUATE WS-AUX
-                   WHEN 2 THRU 5
-                       COMPUTE WS-SALARIO = WS-SALARIO * 1,01
-                   WHEN 6 THRU 15
-                       COMPUTE WS-SALARIO = WS-SALARIO * 1,05
-                   WHEN GREATER THAN 15
-                       COMPUTE WS-SALARIO = WS-SALARIO * 1,15
-               END-EVALUATE.
-      *>          MOVE WS-SALARIO TO WS-SALARIO-FMT
+               MOVE WS-EMP-SALARIO TO WS-SALARIO-ANTERIOR.
+               COMPUTE WS-TENURE-MESES =
+                   (WS-ANO - WS-EMP-ANO-INGRESSO) * 12
+                   + (WS-MES - WS-EMP-MES-INGRESSO).
+               DIVIDE WS-TENURE-MESES BY 12 GIVING WS-AUX.
+               PERFORM 0003-600-FIND-TAXA
+                   VARYING TX FROM 1 BY 1
+                   UNTIL TX > WS-TAXA-COUNT
+                      OR (WS-AUX NOT < WS-TAXA-FAIXA-INI(TX)
+                          AND WS-AUX NOT > WS-TAXA-FAIXA-FIM(TX))
+               IF TX > WS-TAXA-COUNT
+                   MOVE 1,00 TO WS-PERCENTUAL-APLICADO
+                   MOVE ZEROS TO WS-FAIXA-INI-APLICADA
+                   MOVE ZEROS TO WS-FAIXA-FIM-APLICADA
+               ELSE
+                   MOVE WS-TAXA-PERCENTUAL(TX) TO WS-PERCENTUAL-APLICADO
+                   MOVE WS-TAXA-FAIXA-INI(TX) TO WS-FAIXA-INI-APLICADA
+                   MOVE WS-TAXA-FAIXA-FIM(TX) TO WS-FAIXA-FIM-APLICADA
+               END-IF.
+               COMPUTE WS-EMP-SALARIO =
+                   WS-EMP-SALARIO * WS-PERCENTUAL-APLICADO.
+               PERFORM 0003-700-APPLY-SALARY-CAP.
+               REWRITE WS-EMP-RECORD.
+               DISPLAY 'SR. ' WS-EMP-NOME ', SEU NOVO SALARIO EH '
+                   WS-EMP-SALARIO.
+               PERFORM 0003-500-WRITE-AUDIT-LOG.
+               PERFORM 0003-800-ACCUMULATE-TOTALS.
+               PERFORM 0002-500-READ-EMPLOYEE.
+
+           0003-800-ACCUMULATE-TOTALS.
+               ADD 1 TO WS-TOTAL-EMPREGADOS.
+               ADD WS-SALARIO-ANTERIOR TO WS-TOTAL-SALARIO-ANT.
+               ADD WS-EMP-SALARIO TO WS-TOTAL-SALARIO-NOVO.
+               ADD WS-EMP-SALARIO TO WS-TOTAL-AUMENTO.
+               SUBTRACT WS-SALARIO-ANTERIOR FROM WS-TOTAL-AUMENTO.
+
+           0003-600-FIND-TAXA.
+               CONTINUE.
+
+           0003-700-APPLY-SALARY-CAP.
+               PERFORM 0003-750-FIND-GRADE-CEILING
+                   VARYING GX FROM 1 BY 1
+                   UNTIL GX > WS-GRADE-CEIL-COUNT
+                      OR WS-GRADE-CEIL-CODE(GX) = WS-EMP-GRADE
+               IF GX > WS-GRADE-CEIL-COUNT
+                   MOVE WS-SALARIO-TETO TO WS-SALARY-CAP
+               ELSE
+                   MOVE WS-GRADE-CEIL-VALOR(GX) TO WS-SALARY-CAP
+               END-IF.
+               IF WS-EMP-SALARIO > WS-SALARY-CAP
+                   MOVE WS-SALARY-CAP TO WS-EMP-SALARIO
+               END-IF.
+
+           0003-750-FIND-GRADE-CEILING.
+               CONTINUE.
+
+           0003-500-WRITE-AUDIT-LOG.
+               MOVE WS-DATA TO AUDIT-DATA.
+               MOVE WS-EMP-MATRICULA TO AUDIT-MATRICULA.
+               MOVE WS-EMP-NOME TO AUDIT-NOME.
+               MOVE WS-FAIXA-INI-APLICADA TO AUDIT-FAIXA-INI.
+               MOVE WS-FAIXA-FIM-APLICADA TO AUDIT-FAIXA-FIM.
+               MOVE WS-SALARIO-ANTERIOR TO AUDIT-SALARIO-ANT.
+               MOVE WS-EMP-SALARIO TO AUDIT-SALARIO-NOVO.
+               MOVE WS-PERCENTUAL-APLICADO TO AUDIT-PERCENTUAL.
+               MOVE WS-AUDIT-DETAIL TO WS-AUDIT-LINE.
+               CALL "DECFMT" USING WS-AUDIT-LINE, WS-AUDIT-LEN.
+               WRITE WS-AUDIT-LINE.
 
            0004-FINALIZE.
-               DISPLAY 'SR.'WS-STR','.
-               DISPLAY 'SEU NOVO SALARIO EH 'WS-SALARIO.
+               CLOSE EMPLOYEEMASTERFILE.
+               CLOSE AUDITLOGFILE.
+               PERFORM 0004-500-WRITE-SUMMARY.
+               DISPLAY 'PROCESSAMENTO DE AUMENTOS CONCLUIDO'.
+
+           0004-500-WRITE-SUMMARY.
+               IF WS-TOTAL-EMPREGADOS > ZEROS
+                   DIVIDE WS-TOTAL-AUMENTO BY WS-TOTAL-EMPREGADOS
+                       GIVING WS-MEDIA-AUMENTO
+               END-IF.
+               OPEN OUTPUT AUMENTOREPORTFILE.
+               ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+               MOVE WS-RUN-DATE-NUM TO RPT-BH-RUNDATE.
+               MOVE "RESUMO DO PROCESSAMENTO DE AUMENTOS"
+                   TO RPT-BH-TITLE.
+               WRITE WS-AUMENTO-RPT-LINE FROM RPT-BANNER-HEADING1
+                   AFTER ADVANCING PAGE.
+               WRITE WS-AUMENTO-RPT-LINE FROM RPT-BANNER-HEADING2
+                   AFTER ADVANCING 1 LINE.
+               WRITE WS-AUMENTO-RPT-LINE FROM RPT-BANNER-HEADING3
+                   AFTER ADVANCING 1 LINE.
+               MOVE WS-TOTAL-EMPREGADOS TO RPT-TOTAL-EMPREGADOS.
+               WRITE WS-AUMENTO-RPT-LINE FROM AUMENTO-RPT-TOTAL-LINE
+                   AFTER ADVANCING 3 LINES.
+               MOVE WS-TOTAL-SALARIO-ANT TO RPT-FOLHA-ANTERIOR.
+               MOVE AUMENTO-RPT-FOLHA-LINE TO WS-AUMENTO-RPT-LINE.
+               CALL "DECFMT" USING WS-AUMENTO-RPT-LINE, WS-AUM-RPT-LEN.
+               WRITE WS-AUMENTO-RPT-LINE
+                   AFTER ADVANCING 2 LINES.
+               MOVE WS-TOTAL-SALARIO-NOVO TO RPT-FOLHA-NOVA.
+               MOVE AUMENTO-RPT-FOLHA-NOVA-LINE TO WS-AUMENTO-RPT-LINE.
+               CALL "DECFMT" USING WS-AUMENTO-RPT-LINE, WS-AUM-RPT-LEN.
+               WRITE WS-AUMENTO-RPT-LINE
+                   AFTER ADVANCING 1 LINE.
+               MOVE WS-TOTAL-AUMENTO TO RPT-TOTAL-AUMENTO.
+               MOVE AUMENTO-RPT-AUMENTO-LINE TO WS-AUMENTO-RPT-LINE.
+               CALL "DECFMT" USING WS-AUMENTO-RPT-LINE, WS-AUM-RPT-LEN.
+               WRITE WS-AUMENTO-RPT-LINE
+                   AFTER ADVANCING 1 LINE.
+               MOVE WS-MEDIA-AUMENTO TO RPT-MEDIA-AUMENTO.
+               MOVE AUMENTO-RPT-MEDIA-LINE TO WS-AUMENTO-RPT-LINE.
+               CALL "DECFMT" USING WS-AUMENTO-RPT-LINE, WS-AUM-RPT-LEN.
+               WRITE WS-AUMENTO-RPT-LINE
+                   AFTER ADVANCING 1 LINE.
+               WRITE WS-AUMENTO-RPT-LINE FROM RPT-BANNER-FOOTER
+                   AFTER ADVANCING 3 LINES.
+               CLOSE AUMENTOREPORTFILE.
 
            END PROGRAM AUMENTO_SALARIAL.
