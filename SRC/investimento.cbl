@@ -1,6 +1,36 @@
       ******************************************************************
       * AUTHOR: EDUARDO F. ASSIS EDINHO
       * DATE: 23/06/2022
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - NOW PRINTS A MONTH-BY-MONTH AMORTIZATION SCHEDULE
+      *              INSTEAD OF JUST DISPLAYING THE FINAL VALUE.
+      * 08/08/2026 - ADDED SUPPORT FOR A RECURRING MONTHLY
+      *              CONTRIBUTION ON TOP OF THE CORRECTION.
+      * 08/08/2026 - CAN NOW COMPARE UP TO 3 CORRECTION RATES
+      *              SIDE BY SIDE IN THE SAME SCHEDULE.
+      * 08/08/2026 - PERIOD AND RATE FIELDS ARE NOW VALIDATED AND
+      *              RE-PROMPTED WHEN ZERO OR BLANK.
+      * 08/08/2026 - EVERY PROMPT NOW GOES THROUGH THE SHARED NUMVALID
+      *              ROUTINE SO A NON-NUMERIC KEYSTROKE IS REJECTED
+      *              AND RE-PROMPTED INSTEAD OF SILENTLY BECOMING
+      *              ZERO.
+      * 08/08/2026 - PERIODO AND TAXA ARE NOW ALSO REJECTED AND
+      *              RE-PROMPTED WHEN ABOVE A SANE CEILING (360 MESES,
+      *              2,00 AO MES), NOT JUST WHEN ZERO OR BLANK. WIDENED
+      *              WS-AMORT-LINE SO THE SHARED REPORT BANNER NO
+      *              LONGER LOSES ITS RUN-DATE FIELD ON PRINT.
+      * 09/08/2026 - THE NUMBER-OF-RATES-TO-COMPARE PROMPT NOW ALSO
+      *              GOES THROUGH NUMVALID AND RE-PROMPTS INSTEAD OF
+      *              ACCEPTING STRAIGHT INTO A NUMERIC FIELD.
+      * 09/08/2026 - CONVERTED FROM ONE INTERACTIVE SCENARIO PER RUN TO
+      *              A BATCH PASS OVER AN INVESTMENT-SCENARIO
+      *              TRANSACTION FILE, THE SAME WAY ARITMETICA WAS
+      *              CONVERTED, SINCE THE NIGHTLY BATCH DRIVER CANNOT
+      *              SIT AT AN ACCEPT WAITING FOR AN OPERATOR. A
+      *              TRANSACTION THAT FAILS VALIDATION IS LOGGED AND
+      *              SKIPPED INSTEAD OF HALTING THE WHOLE RUN, AND
+      *              COUNTS TOWARD A NON-ZERO RETURN-CODE AT STOP RUN.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVESTIMENTO.
@@ -8,32 +38,212 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVESTTRANSFILE ASSIGN TO "ASSETS/INVESTTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AMORTREPORTFILE ASSIGN TO "ASSETS/INVEST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  INVESTTRANSFILE.
+       01  INVTRANS-RECORD.
+           88 WS-EOF-INVTRANS      VALUE HIGH-VALUES.
+           05 INVTRANS-VALOR       PIC 9(8)V99.
+           05 INVTRANS-PERIODO     PIC 9(3).
+           05 INVTRANS-NUM-TAXAS   PIC 9(1).
+           05 INVTRANS-TAXA        PIC 9(2)V99 OCCURS 3 TIMES.
+           05 INVTRANS-APORTE      PIC 9(8)V99.
+
+       FD  AMORTREPORTFILE.
+       01  WS-AMORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY RPTBANNER.
+       COPY RUNLOGREC.
+
+       77 WS-RUN-DATE-NUM   PIC 9(8).
        77 WS-INVESTIMENTO  PIC 9(8)V99 VALUE ZEROES.
        77 WS-PERIODO       PIC 9(3)    VALUE ZEROES.
-       77 WS-CORRECAO      PIC 9(2)V99 VALUE ZEROES.
+       77 WS-APORTE        PIC 9(8)V99 VALUE ZEROES.
+       77 WS-MES-NUM        PIC 9(3)    VALUE ZEROES.
+       77 WS-NUM-TAXAS      PIC 9(1)    VALUE 1.
+       77 CX                PIC 9(1)    VALUE ZEROES.
+       77 WS-AMORT-LEN      PIC 9(03)   VALUE 80.
+       77 WS-INVEST-ERROR-COUNT PIC 9(05) VALUE ZEROS.
+       77 WS-TRANS-VALID-SW PIC X(01)   VALUE "Y".
+          88 WS-TRANS-VALID       VALUE "Y".
+          88 WS-TRANS-INVALID     VALUE "N".
+
+       01  WS-TAXA-COMPARE-TABLE.
+           05 WS-TAXA-CMP-ENTRY OCCURS 3 TIMES.
+              10 WS-TAXA-CMP  PIC 9(2)V99.
+              10 WS-SALDO-CMP PIC 9(8)V99.
+
+       01  WS-SCENARIO-LABEL.
+           05 FILLER        PIC X(21) VALUE "INVESTIMENTO INICIAL:".
+           05 SCN-VALOR     PIC Z(7)9,99.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(08) VALUE "PERIODO:".
+           05 SCN-PERIODO   PIC ZZ9.
+
+       01  WS-AMORT-HEADING.
+           05 FILLER        PIC X(06) VALUE "MES".
+           05 FILLER        PIC X(13) VALUE "TAXA1".
+           05 FILLER        PIC X(13) VALUE "TAXA2".
+           05 FILLER        PIC X(13) VALUE "TAXA3".
+
+       01  WS-AMORT-DETAIL.
+           05 AMORT-MES     PIC ZZ9.
+           05 FILLER        PIC X(03) VALUE SPACES.
+           05 AMORT-SALDO1  PIC Z(7)9,99.
+           05 FILLER        PIC X(03) VALUE SPACES.
+           05 AMORT-SALDO2  PIC Z(7)9,99.
+           05 FILLER        PIC X(03) VALUE SPACES.
+           05 AMORT-SALDO3  PIC Z(7)9,99.
+
        PROCEDURE DIVISION.
-           PERFORM WITH TEST AFTER UNTIL WS-INVESTIMENTO <= 0
-               PERFORM 0200-INIT
-               PERFORM 0300-PROCESS
-               PERFORM 0400-FINALIZE
-           END-PERFORM.
+           PERFORM 0100-LOG-START.
+           PERFORM 0200-INIT.
+           PERFORM 0300-PROCESS-TRANS UNTIL WS-EOF-INVTRANS.
+           PERFORM 0400-FINALIZE.
+           IF WS-INVEST-ERROR-COUNT > ZEROS
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           PERFORM 0150-LOG-END.
            STOP RUN.
 
+       0100-LOG-START.
+           MOVE "INVESTIMENTO" TO RLOG-PROGRAM-NAME.
+           MOVE "START" TO RLOG-EVENT.
+           ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RLOG-RUN-TIME FROM TIME.
+           MOVE ZEROS TO RLOG-RETURN-CODE.
+           CALL "RUNLOG" USING RLOG-RECORD.
+
+       0150-LOG-END.
+           MOVE "INVESTIMENTO" TO RLOG-PROGRAM-NAME.
+           MOVE "END" TO RLOG-EVENT.
+           ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RLOG-RUN-TIME FROM TIME.
+           MOVE RETURN-CODE TO RLOG-RETURN-CODE.
+           CALL "RUNLOG" USING RLOG-RECORD.
+
        0200-INIT.
-           DISPLAY 'INFORME O VALOR DO INVESTIMENTO'.
-           ACCEPT WS-INVESTIMENTO.
-           DISPLAY 'INFORME O PERIODO'.
-           ACCEPT WS-PERIODO.
-           DISPLAY 'INFORME A CORRECAO MENSAL'.
-           ACCEPT WS-CORRECAO.
-
-       0300-PROCESS.
-           PERFORM WS-PERIODO TIMES
-               COMPUTE WS-INVESTIMENTO = WS-INVESTIMENTO * WS-CORRECAO
-           END-PERFORM.
+           OPEN INPUT INVESTTRANSFILE.
+           OPEN OUTPUT AMORTREPORTFILE.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE-NUM TO RPT-BH-RUNDATE.
+           MOVE "ESQUEMA DE AMORTIZACAO DO INVESTIMENTO"
+               TO RPT-BH-TITLE.
+           WRITE WS-AMORT-LINE FROM RPT-BANNER-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE WS-AMORT-LINE FROM RPT-BANNER-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE WS-AMORT-LINE FROM RPT-BANNER-HEADING3
+               AFTER ADVANCING 1 LINE.
+           PERFORM 0200-500-READ-TRANSACTION.
+
+       0200-500-READ-TRANSACTION.
+           READ INVESTTRANSFILE
+               AT END SET WS-EOF-INVTRANS TO TRUE
+           END-READ.
+
+       0300-PROCESS-TRANS.
+           PERFORM 0300-100-VALIDATE-TRANS.
+           IF WS-TRANS-VALID
+               PERFORM 0300-200-WRITE-SCENARIO-HEADING
+               PERFORM 0500-PROCESS-MONTHS
+               PERFORM 0600-DISPLAY-RESULT
+                   VARYING CX FROM 1 BY 1 UNTIL CX > WS-NUM-TAXAS
+           END-IF.
+           PERFORM 0200-500-READ-TRANSACTION.
+
+       0300-100-VALIDATE-TRANS.
+           SET WS-TRANS-VALID TO TRUE.
+           MOVE INVTRANS-VALOR TO WS-INVESTIMENTO.
+           MOVE INVTRANS-PERIODO TO WS-PERIODO.
+           MOVE INVTRANS-NUM-TAXAS TO WS-NUM-TAXAS.
+           MOVE INVTRANS-APORTE TO WS-APORTE.
+           IF WS-INVESTIMENTO <= 0
+               DISPLAY 'ERRO: VALOR DO INVESTIMENTO DEVE SER '
+                   'MAIOR QUE ZERO'
+               ADD 1 TO WS-INVEST-ERROR-COUNT
+               SET WS-TRANS-INVALID TO TRUE
+           END-IF.
+           IF WS-PERIODO = 0 OR WS-PERIODO > 360
+               DISPLAY 'ERRO: PERIODO INVALIDO - MAXIMO DE 360 MESES'
+               ADD 1 TO WS-INVEST-ERROR-COUNT
+               SET WS-TRANS-INVALID TO TRUE
+           END-IF.
+           IF WS-NUM-TAXAS < 1 OR WS-NUM-TAXAS > 3
+               DISPLAY 'ERRO: QUANTIDADE DE TAXAS INVALIDA - '
+                   'INFORME DE 1 A 3'
+               ADD 1 TO WS-INVEST-ERROR-COUNT
+               SET WS-TRANS-INVALID TO TRUE
+           END-IF.
+           IF WS-TRANS-VALID
+               PERFORM 0300-150-VALIDATE-TAXA
+                   VARYING CX FROM 1 BY 1 UNTIL CX > WS-NUM-TAXAS
+           END-IF.
+
+       0300-150-VALIDATE-TAXA.
+           MOVE INVTRANS-TAXA(CX) TO WS-TAXA-CMP(CX).
+           IF WS-TAXA-CMP(CX) <= 0 OR WS-TAXA-CMP(CX) > 2,00
+               DISPLAY 'ERRO: TAXA ' CX
+                   ' INVALIDA - MAXIMO DE 2,00 AO MES'
+               ADD 1 TO WS-INVEST-ERROR-COUNT
+               SET WS-TRANS-INVALID TO TRUE
+           ELSE
+               MOVE WS-INVESTIMENTO TO WS-SALDO-CMP(CX)
+           END-IF.
+
+       0300-200-WRITE-SCENARIO-HEADING.
+           MOVE WS-INVESTIMENTO TO SCN-VALOR.
+           MOVE WS-PERIODO TO SCN-PERIODO.
+           WRITE WS-AMORT-LINE FROM WS-SCENARIO-LABEL
+               AFTER ADVANCING 2 LINES.
+           WRITE WS-AMORT-LINE FROM WS-AMORT-HEADING
+               AFTER ADVANCING 1 LINE.
+
        0400-FINALIZE.
-           DISPLAY 'O INVESTIMENTO IRAH RENDER ' WS-INVESTIMENTO.
+           CLOSE INVESTTRANSFILE.
+           WRITE WS-AMORT-LINE FROM RPT-BANNER-FOOTER
+               AFTER ADVANCING 3 LINES.
+           CLOSE AMORTREPORTFILE.
+
+       0500-PROCESS-MONTHS.
+           PERFORM VARYING WS-MES-NUM FROM 1 BY 1
+                   UNTIL WS-MES-NUM > WS-PERIODO
+               PERFORM 0500-500-COMPUTE-TAXA
+                   VARYING CX FROM 1 BY 1 UNTIL CX > WS-NUM-TAXAS
+               PERFORM 0500-600-BUILD-DETAIL-LINE
+               MOVE WS-AMORT-DETAIL TO WS-AMORT-LINE
+               CALL "DECFMT" USING WS-AMORT-LINE, WS-AMORT-LEN
+               WRITE WS-AMORT-LINE
+           END-PERFORM.
+
+       0500-500-COMPUTE-TAXA.
+           COMPUTE WS-SALDO-CMP(CX) =
+               WS-SALDO-CMP(CX) * WS-TAXA-CMP(CX) + WS-APORTE.
+
+       0500-600-BUILD-DETAIL-LINE.
+           MOVE WS-MES-NUM TO AMORT-MES.
+           MOVE WS-SALDO-CMP(1) TO AMORT-SALDO1.
+           IF WS-NUM-TAXAS > 1
+               MOVE WS-SALDO-CMP(2) TO AMORT-SALDO2
+           ELSE
+               MOVE ZEROS TO AMORT-SALDO2
+           END-IF.
+           IF WS-NUM-TAXAS > 2
+               MOVE WS-SALDO-CMP(3) TO AMORT-SALDO3
+           ELSE
+               MOVE ZEROS TO AMORT-SALDO3
+           END-IF.
+
+       0600-DISPLAY-RESULT.
+           DISPLAY 'TAXA ' CX ' - O INVESTIMENTO IRAH RENDER '
+               WS-SALDO-CMP(CX).
 
-       END PROGRAM INVESTIMENTO.
\ No newline at end of file
+       END PROGRAM INVESTIMENTO.
