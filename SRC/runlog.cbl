@@ -0,0 +1,72 @@
+      ******************************************************************
+      * AUTHOR: EDUARDO F. ASSIS EDINHO
+      * DATE: 08/08/2026
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - FIRST VERSION. APPENDS ONE LINE TO THE SHARED
+      *              OPERATIONS LOG (ASSETS/OPSLOG.DAT) FOR EVERY
+      *              START/END EVENT A PROGRAM REPORTS THROUGH
+      *              RLOG-RECORD (SEE COPYBOOKS/RUNLOGREC.CPY), SO
+      *              WHEN AND WITH WHAT RESULT EACH RUN HAPPENED CAN
+      *              BE CONFIRMED AFTER THE FACT.
+      ******************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. RUNLOG.
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPSLOGFILE ASSIGN TO "ASSETS/OPSLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OPSLOG-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  OPSLOGFILE.
+           01  WS-OPSLOG-LINE           PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           77  WS-OPSLOG-STATUS         PIC X(02) VALUE SPACES.
+               88 WS-OPSLOG-OK          VALUE "00".
+               88 WS-OPSLOG-NOT-FOUND   VALUE "35".
+
+           01  WS-LOG-DETAIL.
+               05 LOG-PROGRAM-NAME      PIC X(16).
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 LOG-EVENT             PIC X(05).
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 FILLER                PIC X(06) VALUE "DATA: ".
+               05 LOG-RUN-DATE          PIC 9(08).
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 FILLER                PIC X(06) VALUE "HORA: ".
+               05 LOG-RUN-TIME          PIC 9(08).
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 FILLER                PIC X(06) VALUE "RC:   ".
+               05 LOG-RETURN-CODE       PIC -(04)9.
+
+           LINKAGE SECTION.
+           COPY RUNLOGREC.
+
+           PROCEDURE DIVISION USING RLOG-RECORD.
+           0001-MAIN.
+               PERFORM 0002-BUILD-DETAIL.
+               PERFORM 0003-APPEND-LOG.
+               GOBACK.
+
+           0002-BUILD-DETAIL.
+               MOVE RLOG-PROGRAM-NAME TO LOG-PROGRAM-NAME.
+               MOVE RLOG-EVENT        TO LOG-EVENT.
+               MOVE RLOG-RUN-DATE     TO LOG-RUN-DATE.
+               MOVE RLOG-RUN-TIME     TO LOG-RUN-TIME.
+               MOVE RLOG-RETURN-CODE  TO LOG-RETURN-CODE.
+
+           0003-APPEND-LOG.
+               OPEN EXTEND OPSLOGFILE.
+               IF WS-OPSLOG-NOT-FOUND
+                   OPEN OUTPUT OPSLOGFILE
+               END-IF.
+               WRITE WS-OPSLOG-LINE FROM WS-LOG-DETAIL.
+               CLOSE OPSLOGFILE.
+
+           END PROGRAM RUNLOG.
