@@ -0,0 +1,15 @@
+      ******************************************************************
+      * SHARED RUN-LOG PARAMETER LAYOUT.
+      * COPY THIS INTO WORKING-STORAGE BEFORE CALLING "RUNLOG". FILL
+      * IN RLOG-PROGRAM-NAME AND RLOG-EVENT ("START" OR "END  ") AND
+      * CALL "RUNLOG" USING RLOG-RECORD ONCE AT THE TOP OF THE
+      * PROCEDURE DIVISION AND ONCE JUST BEFORE STOP RUN. RUNLOG
+      * FILLS IN THE DATE/TIME ITSELF AND APPENDS ONE LINE TO THE
+      * SHARED OPERATIONS LOG.
+      ******************************************************************
+       01  RLOG-RECORD.
+           05 RLOG-PROGRAM-NAME    PIC X(16).
+           05 RLOG-EVENT           PIC X(05).
+           05 RLOG-RUN-DATE        PIC 9(08).
+           05 RLOG-RUN-TIME        PIC 9(08).
+           05 RLOG-RETURN-CODE     PIC S9(04).
