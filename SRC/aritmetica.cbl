@@ -1,6 +1,18 @@
       ******************************************************************
       * AUTHOR: EDUARDO F. ASSIS EDINHO
       * DATE: 22/06/2022
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - CONVERTED FROM ONE INTERACTIVE PAIR PER RUN TO A
+      *              BATCH PASS OVER A TRANSACTION FILE OF NUMBER
+      *              PAIRS, WITH THE RESULTS WRITTEN TO A REPORT.
+      * 08/08/2026 - ADDED ON SIZE ERROR CHECKING TO EVERY ARITHMETIC
+      *              STATEMENT SO A DIVIDE BY ZERO OR AN OVERFLOWING
+      *              RESULT IS LOGGED AND SKIPPED INSTEAD OF ABENDING.
+      * 09/08/2026 - AN ON SIZE ERROR NOW ALSO COUNTS TOWARD A NON-ZERO
+      *              RETURN-CODE AT STOP RUN SO A CALLING BATCH DRIVER
+      *              CAN TELL A PAIR WAS SKIPPED INSTEAD OF SEEING A
+      *              CLEAN CONDITION CODE.
       ******************************************************************
            IDENTIFICATION DIVISION.
            PROGRAM-ID. ARITMETICA.
@@ -8,33 +20,200 @@
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANSACTIONFILE ASSIGN TO "ASSETS/ARITTRANS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT ARITREPORTFILE ASSIGN TO "ASSETS/ARITMETICA.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
+           FILE SECTION.
+           FD  TRANSACTIONFILE.
+           01  TRANS-RECORD.
+               88 WS-EOF-TRANS         VALUE HIGH-VALUES.
+               05 TRANS-NUM1           PIC S9(09).
+               05 TRANS-NUM2           PIC S9(09).
+
+           FD  ARITREPORTFILE.
+           01  WS-ARIT-RPT-LINE        PIC X(150).
+
            WORKING-STORAGE SECTION.
+           COPY RPTBANNER.
+           COPY RUNLOGREC.
+
+           77  WS-RUN-DATE-NUM PIC 9(8).
            77  NUM1 PIC S9(09) VALUE ZEROS.
            77  NUM2 PIC S9(09) VALUE ZEROS.
            77  RES  PIC S9(20) VALUE ZEROS.
            77  RESTO  PIC 9(09) VALUE ZEROS.
+           77  WS-ARIT-ERROR-COUNT PIC 9(05) VALUE ZEROS.
+
+           01  WS-ARIT-HEADING.
+               05 FILLER   PIC X(10) VALUE "NUM1".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(10) VALUE "NUM2".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(19) VALUE "SOMA".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(19) VALUE "SUBTRACAO".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(19) VALUE "DIVISAO".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(09) VALUE "RESTO".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(19) VALUE "MULTIPLICACAO".
+               05 FILLER   PIC X(02) VALUE SPACES.
+               05 FILLER   PIC X(19) VALUE "MEDIA".
+
+           01  WS-ARIT-DETAIL.
+               05 RPT-NUM1   PIC -(9)9.
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 RPT-NUM2   PIC -(9)9.
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 RPT-SOMA   PIC -(18)9.
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 RPT-SUB    PIC -(18)9.
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 RPT-DIV    PIC -(18)9.
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 RPT-RESTO  PIC Z(8)9.
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 RPT-MULT   PIC -(18)9.
+               05 FILLER     PIC X(02) VALUE SPACES.
+               05 RPT-MEDIA  PIC -(18)9.
+
            PROCEDURE DIVISION.
-               ACCEPT NUM1 FROM CONSOLE.
-               ACCEPT NUM2 FROM CONSOLE.
+           0001-MAIN.
+               PERFORM 0001-500-LOG-START.
+               PERFORM 0002-INIT.
+               PERFORM 0003-PROCESS UNTIL WS-EOF-TRANS.
+               PERFORM 0004-FINALIZE.
+               IF WS-ARIT-ERROR-COUNT > ZEROS
+                   MOVE 1 TO RETURN-CODE
+               END-IF.
+               PERFORM 0001-600-LOG-END.
+               STOP RUN.
+
+           0001-500-LOG-START.
+               MOVE "ARITMETICA" TO RLOG-PROGRAM-NAME.
+               MOVE "START" TO RLOG-EVENT.
+               ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT RLOG-RUN-TIME FROM TIME.
+               MOVE ZEROS TO RLOG-RETURN-CODE.
+               CALL "RUNLOG" USING RLOG-RECORD.
+
+           0001-600-LOG-END.
+               MOVE "ARITMETICA" TO RLOG-PROGRAM-NAME.
+               MOVE "END" TO RLOG-EVENT.
+               ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT RLOG-RUN-TIME FROM TIME.
+               MOVE RETURN-CODE TO RLOG-RETURN-CODE.
+               CALL "RUNLOG" USING RLOG-RECORD.
+
+           0002-INIT.
+               OPEN INPUT TRANSACTIONFILE.
+               OPEN OUTPUT ARITREPORTFILE.
+               ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+               MOVE WS-RUN-DATE-NUM TO RPT-BH-RUNDATE.
+               MOVE "RELATORIO DE OPERACOES ARITMETICAS"
+                   TO RPT-BH-TITLE.
+               WRITE WS-ARIT-RPT-LINE FROM RPT-BANNER-HEADING1
+                   AFTER ADVANCING PAGE.
+               WRITE WS-ARIT-RPT-LINE FROM RPT-BANNER-HEADING2
+                   AFTER ADVANCING 1 LINE.
+               WRITE WS-ARIT-RPT-LINE FROM RPT-BANNER-HEADING3
+                   AFTER ADVANCING 1 LINE.
+               WRITE WS-ARIT-RPT-LINE FROM WS-ARIT-HEADING
+                   AFTER ADVANCING 2 LINES.
+               PERFORM 0002-500-READ-TRANSACTION.
+
+           0002-500-READ-TRANSACTION.
+               READ TRANSACTIONFILE
+                   AT END SET WS-EOF-TRANS TO TRUE
+               END-READ.
+
+           0003-PROCESS.
+               MOVE TRANS-NUM1 TO NUM1.
+               MOVE TRANS-NUM2 TO NUM2.
                DISPLAY '===================='.
                DISPLAY 'NUMERO_1 'NUM1.
                DISPLAY 'NUMERO_2 'NUM2.
+               PERFORM 0003-100-SOMA.
+               PERFORM 0003-200-SUBTRACAO.
+               PERFORM 0003-300-DIVISAO.
+               PERFORM 0003-400-MULTIPLICACAO.
+               PERFORM 0003-500-MEDIA.
+               PERFORM 0003-900-WRITE-REPORT-LINE.
+               PERFORM 0002-500-READ-TRANSACTION.
+
       ************* SOMA
-               ADD NUM1 NUM2 TO RES.
+           0003-100-SOMA.
+               MOVE ZEROS TO RES.
+               ADD NUM1 NUM2 TO RES
+                   ON SIZE ERROR
+                       ADD 1 TO WS-ARIT-ERROR-COUNT
+                       DISPLAY 'ERRO: ESTOURO NA SOMA'
+               END-ADD.
                DISPLAY 'SOMA 'RES.
+               MOVE RES TO RPT-SOMA.
+
       ************* SUBTRACAO
-               SUBTRACT NUM2 FROM NUM1 GIVING RES.
+           0003-200-SUBTRACAO.
+               MOVE ZEROS TO RES.
+               SUBTRACT NUM2 FROM NUM1 GIVING RES
+                   ON SIZE ERROR
+                       ADD 1 TO WS-ARIT-ERROR-COUNT
+                       DISPLAY 'ERRO: ESTOURO NA SUBTRACAO'
+               END-SUBTRACT.
                DISPLAY 'SUBTRACAO 'RES.
+               MOVE RES TO RPT-SUB.
+
       ************* DIVISAO
-               DIVIDE NUM1 BY NUM2 GIVING RES REMAINDER RESTO.
+           0003-300-DIVISAO.
+               MOVE ZEROS TO RES.
+               MOVE ZEROS TO RESTO.
+               DIVIDE NUM1 BY NUM2 GIVING RES REMAINDER RESTO
+                   ON SIZE ERROR
+                       ADD 1 TO WS-ARIT-ERROR-COUNT
+                       DISPLAY 'ERRO: DIVISAO POR ZERO OU ESTOURO'
+               END-DIVIDE.
                DISPLAY 'DIVISAO 'RES' COM RESTO 'RESTO.
+               MOVE RES TO RPT-DIV.
+               MOVE RESTO TO RPT-RESTO.
+
       ************* MULTIPLE
-               MULTIPLY NUM1 BY NUM2 GIVING RES.
+           0003-400-MULTIPLICACAO.
+               MOVE ZEROS TO RES.
+               MULTIPLY NUM1 BY NUM2 GIVING RES
+                   ON SIZE ERROR
+                       ADD 1 TO WS-ARIT-ERROR-COUNT
+                       DISPLAY 'ERRO: ESTOURO NA MULTIPLICACAO'
+               END-MULTIPLY.
                DISPLAY 'MULTIPLICACAO 'RES.
+               MOVE RES TO RPT-MULT.
+
       ************* COMPUTE
-               COMPUTE RES = (NUM1 + NUM2)/2.
+           0003-500-MEDIA.
+               MOVE ZEROS TO RES.
+               COMPUTE RES = (NUM1 + NUM2) / 2
+                   ON SIZE ERROR
+                       ADD 1 TO WS-ARIT-ERROR-COUNT
+                       DISPLAY 'ERRO: ESTOURO NA MEDIA'
+               END-COMPUTE.
                DISPLAY 'MEDIA 'RES.
-      ************* USO DE SINAIS
-               STOP RUN.
+               MOVE RES TO RPT-MEDIA.
+
+           0003-900-WRITE-REPORT-LINE.
+               MOVE NUM1 TO RPT-NUM1.
+               MOVE NUM2 TO RPT-NUM2.
+               WRITE WS-ARIT-RPT-LINE FROM WS-ARIT-DETAIL.
+
+           0004-FINALIZE.
+               CLOSE TRANSACTIONFILE.
+               WRITE WS-ARIT-RPT-LINE FROM RPT-BANNER-FOOTER
+                   AFTER ADVANCING 3 LINES.
+               CLOSE ARITREPORTFILE.
+               DISPLAY 'PROCESSAMENTO CONCLUIDO'.
+
            END PROGRAM ARITMETICA.
