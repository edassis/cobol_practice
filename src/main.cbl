@@ -1,62 +1,272 @@
       ******************************************************************
       * AUTHOR: EDUARDO F. ASSIS EDINHO
       * DATE: 23/06/2022
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - RENAMED THE MENU SCREEN GROUP FROM "MENU" TO
+      *              "TELA-MENU" (MENU IS A RESERVED WORD UNDER THIS
+      *              COMPILER'S DIALECT AND NEVER ACTUALLY COMPILED).
+      * 08/08/2026 - WS-OPCAO IS NOW EVALUATED AFTER THE ACCEPT AND
+      *              DISPATCHES TO THE INCLUIR/CONSULTAR/ALTERAR/
+      *              EXCLUIR/RELATORIO PARAGRAPHS; THE MENU REDISPLAYS
+      *              AFTER EACH SELECTION INSTEAD OF STOPPING THE RUN.
+      * 08/08/2026 - INCLUIR/CONSULTAR/ALTERAR/EXCLUIR NOW MAINTAIN A
+      *              REAL CADASTRO MASTER FILE (KEYED LIKE BMF-RECORD
+      *              IN BESTSELLERS: BOOK NUMBER, TITLE, AUTHOR)
+      *              INSTEAD OF JUST DISPLAYING A "NOT AVAILABLE"
+      *              PLACEHOLDER.
+      * 08/08/2026 - RELATORIO NOW PRESENTS A SUB-MENU AND CALLS
+      *              BESTSELLERS OR VENDAS_MES INSTEAD OF JUST
+      *              DISPLAYING A "NOT AVAILABLE" PLACEHOLDER.
+      * 08/08/2026 - AN "OPCAO INVALIDA" LINE NOW APPEARS ON TELA-MENU
+      *              WHEN WS-OPCAO DOESN'T MATCH ONE OF THE DEFINED
+      *              CHOICES, INSTEAD OF SILENTLY REDISPLAYING THE
+      *              MENU WITH NO FEEDBACK.
+      * 08/08/2026 - NEW OPTION 6 LETS THE OPERATOR LOOK UP A BOOK'S
+      *              CURRENT RANKING AND TOTAL COPIES SOLD FROM THE
+      *              LAST NIGHTLY BESTSELLERS RUN WITHOUT HAVING TO
+      *              WAIT FOR THE NEXT BATCH CYCLE.
+      * 09/08/2026 - TELA-MENU'S SCREEN ITEM FOR WS-OPCAO WAS OVERRIDING
+      *              ITS PICTURE TO A 3-DIGIT NUMERIC, WHICH COERCED
+      *              ANY LETTER (INCLUDING THE 'X' EXIT CHOICE) TO '0'
+      *              ON THE WAY BACK FROM THE SCREEN. THE SCREEN ITEM
+      *              NOW USES WS-OPCAO'S OWN PIC X(1) SO THE MENU CAN
+      *              ACTUALLY DISPATCH AND EXIT.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. VENDAS_MES.
+       PROGRAM-ID. MAIN.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTROFILE ASSIGN TO "ASSETS/CADASTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAD-BOOKNUM
+               FILE STATUS IS WS-CAD-STATUS.
+           SELECT RANKFILE ASSIGN TO "ASSETS/PRVRANK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RNK-STATUS.
+           SELECT CKPTFILE ASSIGN TO "ASSETS/WORKCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTROFILE.
+       01  CAD-RECORD.
+           05 CAD-BOOKNUM      PIC X(5).
+           05 CAD-BOOKTITLE    PIC X(25).
+           05 CAD-AUTHORNAME   PIC X(25).
+
+       FD  RANKFILE.
+       01  RNK-RECORD.
+           88 ENDOFRANKFILE    VALUE HIGH-VALUES.
+           05 RNK-BOOKNUM      PIC X(5).
+           05 RNK-RANK         PIC 99.
+
+       FD  CKPTFILE.
+       01  RNK-CKPT-RECORD.
+           88 ENDOFCKPTFILE    VALUE HIGH-VALUES.
+           05 RNK-CKPT-BOOKNUM PIC X(5).
+           05 RNK-CKPT-COPIES  PIC S9(3).
+
        WORKING-STORAGE SECTION.
-       01  WS-MESES-TABLE.
-           02 FILLER         PIC A(3) VALUES 'JAN'. 
-           02 FILLER         PIC A(3) VALUES 'FEV'. 
-           02 FILLER         PIC A(3) VALUES 'MAR'. 
-           02 FILLER         PIC A(3) VALUES 'ABR'. 
-           02 FILLER         PIC A(3) VALUES 'MAI'. 
-           02 FILLER         PIC A(3) VALUES 'JUN'. 
-           02 FILLER         PIC A(3) VALUES 'JUL'. 
-           02 FILLER         PIC A(3) VALUES 'AGO'. 
-           02 FILLER         PIC A(3) VALUES 'SET'. 
-           02 FILLER         PIC A(3) VALUES 'OUT'. 
-           02 FILLER         PIC A(3) VALUES 'NOV'. 
-           02 FILLER         PIC A(3) VALUES 'DEZ'.
-       01  WS-MESES          REDEFINES WS-MESES-TABLE.
-           02 WS-MES         PIC A(3) OCCURS 12 TIMES.     
-
-       77  I                 PIC 9(6) VALUES ZEROES.
-
-       77  WS-VENDA          PIC 9(7)V99 VALUES ZEROES.
-       77  WS-MES-N          PIC 9(2) VALUES ZEROES.
-
-       01  WS-VENDAS.
-           05 WS-VENDA-MES   PIC 9(12)V99 OCCURS 12 TIMES.
-       01  VALOR-OUT-FMT     PIC $Z(11)9,99 VALUES ZEROES.
+       77  WS-OPCAO        PIC X(1).
+       77  WS-TITULO       PIC X(20).
+       77  WS-CAD-STATUS   PIC X(2).
+           88 WS-CAD-STATUS-OK         VALUE "00".
+       77  WS-REL-OPCAO    PIC X(1).
+       77  WS-MSG          PIC X(20)   VALUE SPACES.
+       77  WS-RNK-STATUS   PIC X(2).
+           88 WS-RNK-OK            VALUE "00".
+       77  WS-CKPT-STATUS  PIC X(2).
+           88 WS-CKPT-OK           VALUE "00".
+       77  WS-INQ-BOOKNUM  PIC X(5).
+       77  WS-INQ-RANK     PIC 99       VALUE ZEROS.
+       77  WS-INQ-FOUND    PIC X        VALUE "N".
+           88 WS-INQ-FOUND-YES     VALUE "Y".
+       77  WS-INQ-TOTAL    PIC S9(4)    VALUE ZEROS.
+       SCREEN SECTION.
+       01 TELA.
+           05 LIMPA-TELA.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                   BACKGROUND-COLOR 2 FROM WS-TITULO.
+
+       01 TELA-MENU.
+           05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+           05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
+           05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
+           05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
+           05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
+           05 LINE 12 COLUMN 15 VALUE '6 - CONSULTAR RANKING'.
+           05 LINE 13 COLUMN 15 VALUE 'X - SAIDA'.
+           05 LINE 14 COLUMN 15 VALUE 'OPCAO...: '.
+           05 LINE 15 COLUMN 25 PIC X USING WS-OPCAO.
+           05 LINE 17 COLUMN 15 PIC X(20) FROM WS-MSG.
        PROCEDURE DIVISION.
-           PERFORM WITH TEST AFTER UNTIL WS-MES-N=99
-               PERFORM 0100-INIT
-               PERFORM 0200-PROCESS
-           END-PERFORM.
-           PERFORM 0300-FINALIZE.
+       0000-MAIN.
+           MOVE '- MENU - ' TO WS-TITULO.
+           PERFORM 0050-OPEN-CADASTRO.
+           PERFORM 0100-PROCESS-MENU UNTIL WS-OPCAO = 'X'.
+           CLOSE CADASTROFILE.
            STOP RUN.
 
-       0100-INIT.
-           DISPLAY 'INFORME O VALOR DA VENDA'.
-           ACCEPT WS-VENDA.
-           DISPLAY 'INFORME O MES DA VENDA'.
-           ACCEPT WS-MES-N.
+       0050-OPEN-CADASTRO.
+           OPEN I-O CADASTROFILE.
+           IF NOT WS-CAD-STATUS-OK
+               OPEN OUTPUT CADASTROFILE
+               CLOSE CADASTROFILE
+               OPEN I-O CADASTROFILE
+           END-IF.
+
+       0100-PROCESS-MENU.
+           DISPLAY TELA.
+           ACCEPT TELA-MENU.
+           MOVE SPACES TO WS-MSG.
+           EVALUATE WS-OPCAO
+               WHEN '1' PERFORM 1000-INCLUIR
+               WHEN '2' PERFORM 2000-CONSULTAR
+               WHEN '3' PERFORM 3000-ALTERAR
+               WHEN '4' PERFORM 4000-EXCLUIR
+               WHEN '5' PERFORM 5000-RELATORIO
+               WHEN '6' PERFORM 6000-CONSULTA-RANKING
+               WHEN 'X' CONTINUE
+               WHEN OTHER
+                   MOVE 'OPCAO INVALIDA' TO WS-MSG
+           END-EVALUATE.
+
+       1000-INCLUIR.
+           DISPLAY 'INCLUSAO DE CADASTRO'.
+           DISPLAY 'NUMERO DO LIVRO...: ' WITH NO ADVANCING.
+           ACCEPT CAD-BOOKNUM.
+           DISPLAY 'TITULO...........: ' WITH NO ADVANCING.
+           ACCEPT CAD-BOOKTITLE.
+           DISPLAY 'AUTOR.............: ' WITH NO ADVANCING.
+           ACCEPT CAD-AUTHORNAME.
+           WRITE CAD-RECORD
+               INVALID KEY
+                   DISPLAY 'ERRO: LIVRO ' CAD-BOOKNUM
+                       ' JA CADASTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'CADASTRO INCLUIDO COM SUCESSO'
+           END-WRITE.
+
+       2000-CONSULTAR.
+           DISPLAY 'CONSULTA DE CADASTRO'.
+           DISPLAY 'NUMERO DO LIVRO...: ' WITH NO ADVANCING.
+           ACCEPT CAD-BOOKNUM.
+           READ CADASTROFILE
+               INVALID KEY
+                   DISPLAY 'ERRO: LIVRO ' CAD-BOOKNUM
+                       ' NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'TITULO............: ' CAD-BOOKTITLE
+                   DISPLAY 'AUTOR.............: ' CAD-AUTHORNAME
+           END-READ.
+
+       3000-ALTERAR.
+           DISPLAY 'ALTERACAO DE CADASTRO'.
+           DISPLAY 'NUMERO DO LIVRO...: ' WITH NO ADVANCING.
+           ACCEPT CAD-BOOKNUM.
+           READ CADASTROFILE
+               INVALID KEY
+                   DISPLAY 'ERRO: LIVRO ' CAD-BOOKNUM
+                       ' NAO ENCONTRADO'
+           END-READ.
+           IF WS-CAD-STATUS-OK
+               DISPLAY 'NOVO TITULO.......: ' WITH NO ADVANCING
+               ACCEPT CAD-BOOKTITLE
+               DISPLAY 'NOVO AUTOR........: ' WITH NO ADVANCING
+               ACCEPT CAD-AUTHORNAME
+               REWRITE CAD-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERRO NA ALTERACAO'
+                   NOT INVALID KEY
+                       DISPLAY 'CADASTRO ALTERADO COM SUCESSO'
+               END-REWRITE
+           END-IF.
+
+       4000-EXCLUIR.
+           DISPLAY 'EXCLUSAO DE CADASTRO'.
+           DISPLAY 'NUMERO DO LIVRO...: ' WITH NO ADVANCING.
+           ACCEPT CAD-BOOKNUM.
+           DELETE CADASTROFILE
+               INVALID KEY
+                   DISPLAY 'ERRO: LIVRO ' CAD-BOOKNUM
+                       ' NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'CADASTRO EXCLUIDO COM SUCESSO'
+           END-DELETE.
+
+       5000-RELATORIO.
+           DISPLAY '-- RELATORIOS --'.
+           DISPLAY '1 - BEST SELLERS'.
+           DISPLAY '2 - VENDAS MENSAIS'.
+           DISPLAY 'X - VOLTAR'.
+           DISPLAY 'OPCAO...: ' WITH NO ADVANCING.
+           ACCEPT WS-REL-OPCAO.
+           EVALUATE WS-REL-OPCAO
+               WHEN '1' CALL 'BESTSELLERS'
+               WHEN '2' CALL 'VENDAS_MES'
+               WHEN 'X' CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO DE RELATORIO INVALIDA'
+           END-EVALUATE.
+
+       6000-CONSULTA-RANKING.
+           DISPLAY 'CONSULTA DE RANKING DE VENDAS'.
+           DISPLAY 'NUMERO DO LIVRO...: ' WITH NO ADVANCING.
+           ACCEPT WS-INQ-BOOKNUM.
+           MOVE ZEROS TO WS-INQ-RANK WS-INQ-TOTAL.
+           MOVE 'N' TO WS-INQ-FOUND.
+           PERFORM 6100-FIND-RANK.
+           PERFORM 6200-SUM-COPIES.
+           IF WS-INQ-FOUND-YES
+               DISPLAY 'RANKING ATUAL.....: ' WS-INQ-RANK
+           ELSE
+               DISPLAY 'LIVRO NAO CONSTA NO RANKING DO ULTIMO '
+                       'FECHAMENTO'
+           END-IF.
+           DISPLAY 'TOTAL DE COPIAS VENDIDAS: ' WS-INQ-TOTAL.
 
-       0200-PROCESS.
-           COMPUTE WS-VENDA-MES(WS-MES-N) = WS-VENDA-MES(WS-MES-N) 
-               + WS-VENDA.
+       6100-FIND-RANK.
+           OPEN INPUT RANKFILE.
+           IF WS-RNK-OK
+               READ RANKFILE
+                   AT END SET ENDOFRANKFILE TO TRUE
+               END-READ
+               PERFORM UNTIL ENDOFRANKFILE
+                   IF RNK-BOOKNUM = WS-INQ-BOOKNUM
+                       MOVE RNK-RANK TO WS-INQ-RANK
+                       MOVE 'Y' TO WS-INQ-FOUND
+                       SET ENDOFRANKFILE TO TRUE
+                   ELSE
+                       READ RANKFILE
+                           AT END SET ENDOFRANKFILE TO TRUE
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE RANKFILE
+           END-IF.
 
-       0300-FINALIZE.
-           DISPLAY 'TOTAL DE VENDAS:'.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
-               MOVE WS-VENDA-MES(I) TO VALOR-OUT-FMT
-               DISPLAY WS-MES(I)': 'VALOR-OUT-FMT
-           END-PERFORM.
+       6200-SUM-COPIES.
+           OPEN INPUT CKPTFILE.
+           IF WS-CKPT-OK
+               READ CKPTFILE
+                   AT END SET ENDOFCKPTFILE TO TRUE
+               END-READ
+               PERFORM UNTIL ENDOFCKPTFILE
+                   IF RNK-CKPT-BOOKNUM = WS-INQ-BOOKNUM
+                       ADD RNK-CKPT-COPIES TO WS-INQ-TOTAL
+                   END-IF
+                   READ CKPTFILE
+                       AT END SET ENDOFCKPTFILE TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CKPTFILE
+           END-IF.
 
-       END PROGRAM VENDAS_MES.
+       END PROGRAM MAIN.
