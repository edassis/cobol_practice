@@ -5,16 +5,61 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BOOKMASTERFILE ASSIGN TO "ASSETS/BOOKMF.DAT"
-                     ORGANIZATION IS LINE SEQUENTIAL.
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS BMF-BOOKNUM
+                     FILE STATUS IS BMF-STATUS.
 
            SELECT BOOKSALESFILE ASSIGN TO "ASSETS/BOOKSALES.DAT"
                       ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT BMFEXCEPTIONFILE ASSIGN TO "ASSETS/BMFEXCP.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT WORKFILE ASSIGN TO "ASSETS/TEMP.DAT".
 
+           SELECT CHECKPOINTFILE ASSIGN TO "ASSETS/WORKCKPT.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT NONSALESCRATCHFILE ASSIGN TO "ASSETS/NONSALE.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NONSALESORTFILE ASSIGN TO "ASSETS/NONSALE.SRT".
+
+           SELECT NONSALEREPORTFILE ASSIGN TO "ASSETS/NONSALE.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT REPORTFILE ASSIGN TO "ASSETS/BSLIST.RPT"
                       ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT AUTHORREPORTFILE ASSIGN TO "ASSETS/AUTHORS.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSVFILE ASSIGN TO "ASSETS/BSLIST.CSV"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ORPHANSALESFILE ASSIGN TO "ASSETS/ORPHANSALES.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRIORRANKFILE ASSIGN TO "ASSETS/PRVRANK.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-PRIORRANK-STATUS.
+
+           SELECT NEARMISSREPORTFILE ASSIGN TO "ASSETS/NEARMISS.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BOOKINVENTORYFILE ASSIGN TO "ASSETS/BOOKINV.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS BIF-BOOKNUM
+                     FILE STATUS IS BIF-STATUS.
+
+           SELECT REGIONSORTFILE ASSIGN TO "ASSETS/REGION.SRT".
+
+           SELECT REGIONREPORTFILE ASSIGN TO "ASSETS/REGION.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BOOKMASTERFILE.
@@ -30,28 +75,84 @@
            02 BSF-COPIES         PIC 99.
            02 BSF-SALESTATUS     PIC X.
               88    NORMALSALE VALUE "N".
+              88    RETURNSALE VALUE "R".
+           02 BSF-SALEDATE       PIC 9(8).
+           02 BSF-REGION         PIC X(3).
 
        FD REPORTFILE.
-       01  PRINTLINE             PIC X(75).
+       01  PRINTLINE             PIC X(90).
+
+       FD  BMFEXCEPTIONFILE.
+       01  BMF-EXCP-LINE         PIC X(75).
+
+       FD  NONSALESCRATCHFILE.
+       01  NSF-SCRATCH-RECORD.
+           02 NSF-STATUS         PIC X.
+           02 NSF-BOOKNUM        PIC X(5).
+           02 NSF-COPIES         PIC 99.
+
+       FD  NONSALEREPORTFILE.
+       01  NONSALEPRINTLINE      PIC X(75).
+
+       FD  AUTHORREPORTFILE.
+       01  AUTHORPRINTLINE       PIC X(75).
+
+       FD  CSVFILE.
+       01  CSVLINE                PIC X(100).
+
+       FD  ORPHANSALESFILE.
+       01  ORPHANPRINTLINE        PIC X(75).
+
+       FD  PRIORRANKFILE.
+       01  PRF-RECORD.
+           88 ENDOFPRIORRANK      VALUE HIGH-VALUES.
+           02 PRF-BOOKNUM         PIC X(5).
+           02 PRF-RANK            PIC 99.
+
+       FD  NEARMISSREPORTFILE.
+       01  NEARMISSPRINTLINE      PIC X(75).
+
+       FD  BOOKINVENTORYFILE.
+       01  BIF-RECORD.
+           02 BIF-BOOKNUM         PIC X(5).
+           02 BIF-ONHAND          PIC 9(5).
+
+       FD  REGIONREPORTFILE.
+       01  REGIONPRINTLINE        PIC X(75).
+
+       FD  CHECKPOINTFILE.
+       01  CKPT-RECORD.
+           88 ENDOFCKPT          VALUE HIGH-VALUES.
+           02 CKPT-BOOKNUM       PIC X(5).
+           02 CKPT-COPIES        PIC S9(3).
+
 
-                
        SD WORKFILE.
        01  WORKREC.
            88 ENDOFWORKFILE VALUE HIGH-VALUES.
            02 W-BOOKNUM          PIC X(5).
-           02 W-COPIES           PIC 99.
-           02 FILLER             PIC X.
+           02 W-COPIES           PIC S9(3).
+
+       SD NONSALESORTFILE.
+       01  NSF-SORTREC.
+           88 ENDOFNONSALESORT VALUE HIGH-VALUES.
+           02 NSF-S-STATUS       PIC X.
+           02 NSF-S-BOOKNUM      PIC X(5).
+           02 NSF-S-COPIES       PIC 99.
+
+       SD REGIONSORTFILE.
+       01  RSF-SORTREC.
+           88 ENDOFREGIONSORT VALUE HIGH-VALUES.
+           02 RSF-S-REGION       PIC X(3).
+           02 RSF-S-BOOKNUM      PIC X(5).
+           02 RSF-S-COPIES       PIC S9(3).
 
 
        WORKING-STORAGE SECTION.
-       01  HEADING1.
-           02 FILLER             PIC X(20) VALUE SPACES.
-           02 FILLER             PIC X(31)
-              VALUE "FOLIO SOCIETY BEST SELLERS LIST".
+       COPY RPTBANNER.
+       COPY RUNLOGREC.
 
-       01  HEADING2.
-           02 FILLER             PIC X(19) VALUE SPACES.
-           02 FILLER             PIC X(33) VALUE ALL "-".
+       01  WS-RUN-DATE-NUM        PIC 9(8).
 
        01  HEADING3.
            02 FILLER             PIC X(7) VALUE " RANK".
@@ -59,10 +160,8 @@
            02 FILLER             PIC X(26) VALUE "BOOK TITLE".
            02 FILLER             PIC X(20) VALUE "AUTHOR NAME".
            02 FILLER             PIC X(5)  VALUE "SALES".
-
-       01  FOOTING-LINE.
-           02 FILLER             PIC X(25) VALUE SPACES.
-           02 FILLER             PIC X(21) VALUE "** END OF REPORT **".
+           02 FILLER             PIC X(6)  VALUE "TREND".
+           02 FILLER             PIC X(9)  VALUE "STOCK".
 
        01  BOOK-RANK-LINE.
            02 PRNRANK            PIC ZZ9.
@@ -71,64 +170,523 @@
            02 PRNBOOKNUM         PIC 9(5).
            02 PRNBOOKTITLE       PIC BBBX(25).
            02 PRNAUTHORNAME      PIC BBX(25).
-           02 PRNSALES           PIC BBZ,ZZ9.
+           02 PRNSALES           PIC -BZ,ZZ9.
+           02 FILLER             PIC XX VALUE SPACES.
+           02 PRNTREND           PIC X(4).
+           02 FILLER             PIC XX VALUE SPACES.
+           02 PRNSTOCKFLAG       PIC X(7).
 
        01  BOOK-RANK-TABLE.
-           02 BOOKDETAILS OCCURS 11 TIMES.
+           02 BOOKDETAILS OCCURS 61 TIMES.
               03 BOOKNUM         PIC 9(5).
               03 BOOKTITLE       PIC X(25).
               03 AUTHORNAME      PIC X(25).
-              03 BOOKSALES       PIC 9(4) VALUE ZEROS.
+              03 BOOKSALES       PIC S9(4) VALUE ZEROS.
+
+       01  WS-TOPN-PARM          PIC X(2).
+       01  WS-TOPN               PIC 99 VALUE 10.
+       01  WS-NEARMISS-COUNT     PIC 99 VALUE 10.
+       01  WS-NEARMISS-LIMIT     PIC 99.
+       01  WS-NEARMISS-START     PIC 99.
+
+       01  WS-FROMDATE-PARM      PIC X(8).
+       01  WS-TODATE-PARM        PIC X(8).
+       01  WS-FROMDATE           PIC 9(8) VALUE ZEROS.
+       01  WS-TODATE             PIC 9(8) VALUE 99999999.
+
+       01  WS-RESTART-PARM       PIC X(7).
+       01  WS-RESTART-ENV        PIC X(7).
+       01  WS-RESTART-FLAG       PIC X VALUE "N".
+           88 RESTART-REQUESTED  VALUE "Y".
 
        01  RANK                  PIC 99.
        01  PREVBOOKNUM           PIC X(5).
-       01  BOOKSALESTOTAL        PIC 9(4).
+       01  BOOKSALESTOTAL        PIC S9(4).
+       01  CSV-SALES-EDIT        PIC -(3)9.
+       01  BMF-STATUS            PIC X(2).
+           88 BMF-OK             VALUE "00".
+           88 BMF-KEY-NOT-FOUND  VALUE "23".
+
+       01  BMF-EXCP-DETAIL.
+           02 FILLER             PIC X(15) VALUE "ORPHAN BOOKNUM ".
+           02 BMFX-BOOKNUM       PIC X(5).
+           02 FILLER             PIC X(10) VALUE " COPIES = ".
+           02 BMFX-COPIES        PIC ZZZ9.
+           02 FILLER             PIC X(41) VALUE SPACES.
+
+       01  NONSALE-HEADING1.
+           02 FILLER             PIC X(15) VALUE SPACES.
+           02 FILLER             PIC X(45)
+              VALUE "NON-NORMAL SALE STATUS EXCEPTION REPORT".
+
+       01  NONSALE-HEADING2.
+           02 FILLER             PIC X(14) VALUE SPACES.
+           02 FILLER             PIC X(46) VALUE ALL "-".
+
+       01  NONSALE-GROUP-HEADING.
+           02 FILLER             PIC X(5) VALUE SPACES.
+           02 FILLER             PIC X(13) VALUE "STATUS CODE: ".
+           02 NSXG-STATUS        PIC X.
+
+       01  NONSALE-DETAIL-LINE.
+           02 FILLER             PIC X(10) VALUE SPACES.
+           02 FILLER             PIC X(10) VALUE "BOOK NUM: ".
+           02 NSX-BOOKNUM        PIC X(5).
+           02 FILLER             PIC X(10) VALUE SPACES.
+           02 FILLER             PIC X(8)  VALUE "COPIES: ".
+           02 NSX-COPIES         PIC ZZ9.
+
+       01  NONSALE-GROUP-TOTAL-LINE.
+           02 FILLER             PIC X(10) VALUE SPACES.
+           02 FILLER             PIC X(20) VALUE "STATUS CODE TOTAL = ".
+           02 NSX-GRP-TOTAL      PIC ZZZZ9.
 
+       01  NONSALE-GRAND-TOTAL-LINE.
+           02 FILLER             PIC X(5) VALUE SPACES.
+           02 FILLER             PIC X(29)
+              VALUE "GRAND TOTAL COPIES SKIPPED = ".
+           02 NSX-GRAND-TOTAL    PIC ZZZZ9.
+
+       01  WS-NONSALE-PREV-STATUS PIC X VALUE SPACES.
+       01  WS-NONSALE-GROUP-TOTAL PIC 9(5) VALUE ZEROS.
+       01  WS-NONSALE-GRAND-TOTAL PIC 9(5) VALUE ZEROS.
+
+       01  AUTHOR-HEADING1.
+           02 FILLER             PIC X(22) VALUE SPACES.
+           02 FILLER             PIC X(31)
+              VALUE "BEST SELLING AUTHORS BY COPIES".
+
+       01  AUTHOR-HEADING2.
+           02 FILLER             PIC X(21) VALUE SPACES.
+           02 FILLER             PIC X(33) VALUE ALL "-".
+
+       01  AUTHOR-HEADING3.
+           02 FILLER             PIC X(7)  VALUE " RANK".
+           02 FILLER             PIC X(30) VALUE "AUTHOR NAME".
+           02 FILLER             PIC X(5)  VALUE "SALES".
+
+       01  AUTHOR-RANK-LINE.
+           02 PRNAUTHORRANK       PIC ZZ9.
+           02 FILLER              PIC X VALUE ".".
+           02 FILLER              PIC X(4) VALUE SPACES.
+           02 PRNAUTHORROLLUPNAME PIC X(25).
+           02 FILLER              PIC X(4) VALUE SPACES.
+           02 PRNAUTHORTOTAL      PIC BBZZZ,ZZ9.
+
+       01  AUTHOR-ROLLUP-TABLE.
+           02 AUTHOR-ENTRY OCCURS 200 TIMES.
+              03 AUTHENTRY-NAME  PIC X(25) VALUE SPACES.
+              03 AUTHENTRY-TOTAL PIC S9(6) VALUE ZEROS.
+
+       01  WS-AUTHOR-COUNT        PIC 9(4) VALUE ZEROS.
+       01  AX                     PIC 9(4).
+       01  AY                     PIC 9(4).
+
+       01  AUTHOR-ENTRY-HOLD.
+           02 FILLER              PIC X(25).
+           02 FILLER              PIC 9(6).
+
+       01  ORPHAN-HEADING1.
+           02 FILLER              PIC X(18) VALUE SPACES.
+           02 FILLER              PIC X(38)
+              VALUE "ORPHAN SALES VALIDATION EXCEPTIONS".
+
+       01  ORPHAN-HEADING2.
+           02 FILLER              PIC X(17) VALUE SPACES.
+           02 FILLER              PIC X(40) VALUE ALL "-".
+
+       01  ORPHAN-DETAIL-LINE.
+           02 FILLER              PIC X(10) VALUE SPACES.
+           02 FILLER              PIC X(33)
+              VALUE "NO BOOKMASTERFILE ENTRY FOR BOOK ".
+           02 ORPHX-BOOKNUM       PIC X(5).
+
+       01  ORPHAN-GRAND-TOTAL-LINE.
+           02 FILLER              PIC X(10) VALUE SPACES.
+           02 FILLER              PIC X(26)
+              VALUE "TOTAL DISTINCT ORPHANS = ".
+           02 ORPHX-GRAND-TOTAL   PIC ZZZZ9.
+
+       01  WS-ORPHAN-GRAND-TOTAL  PIC 9(5) VALUE ZEROS.
+       01  WS-BMF-EXCP-COUNT      PIC 9(5) VALUE ZEROS.
+
+       01  WS-VALIDATED-BOOKNUM-TABLE.
+           02 WS-VALIDATED-ENTRY OCCURS 500 TIMES
+                                  PIC X(5) VALUE SPACES.
+
+       01  WS-VALIDATED-COUNT     PIC 9(4) VALUE ZEROS.
+       01  VX                     PIC 9(4).
+
+       01  PRIOR-RANK-TABLE.
+           02 PRIOR-RANK-ENTRY OCCURS 51 TIMES.
+              03 PR-BOOKNUM       PIC X(5).
+              03 PR-RANK          PIC 99.
+
+       01  WS-PRIOR-RANK-COUNT    PIC 99 VALUE ZEROS.
+       01  PX                     PIC 99.
+       01  WS-CURRENT-BOOKNUM-X   PIC X(5).
+
+       01  NEARMISS-HEADING1.
+           02 FILLER              PIC X(18) VALUE SPACES.
+           02 FILLER              PIC X(35)
+              VALUE "BOOKS THAT JUST MISSED THE CUT".
+
+       01  NEARMISS-HEADING2.
+           02 FILLER              PIC X(17) VALUE SPACES.
+           02 FILLER              PIC X(36) VALUE ALL "-".
+
+       01  NEARMISS-HEADING3.
+           02 FILLER              PIC X(7)  VALUE " RANK".
+           02 FILLER              PIC X(17) VALUE "BOOK NO.".
+           02 FILLER              PIC X(26) VALUE "BOOK TITLE".
+           02 FILLER              PIC X(20) VALUE "AUTHOR NAME".
+           02 FILLER              PIC X(5)  VALUE "SALES".
+
+       01  NEARMISS-DETAIL-LINE.
+           02 PRNNMRANK           PIC ZZ9.
+           02 FILLER              PIC X VALUE ".".
+           02 FILLER              PIC X(4) VALUE SPACES.
+           02 PRNNMBOOKNUM        PIC 9(5).
+           02 PRNNMBOOKTITLE      PIC BBBX(25).
+           02 PRNNMAUTHORNAME     PIC BBX(25).
+           02 PRNNMSALES          PIC -BZ,ZZ9.
+
+       01  WS-PRIORRANK-STATUS    PIC XX.
+           88 PRIORRANK-OK        VALUE "00".
+       01  WS-CKPT-STATUS         PIC XX.
+           88 CKPT-OK             VALUE "00".
+
+       01  BIF-STATUS              PIC X(2).
+           88 BIF-OK               VALUE "00".
+       01  WS-REORDER-THRESHOLD    PIC 9(5) VALUE 10.
+
+       01  REGION-HEADING1.
+           02 FILLER              PIC X(20) VALUE SPACES.
+           02 FILLER              PIC X(30)
+              VALUE "REGIONAL BEST SELLERS LIST".
+
+       01  REGION-HEADING2.
+           02 FILLER              PIC X(19) VALUE SPACES.
+           02 FILLER              PIC X(33) VALUE ALL "-".
+
+       01  REGION-GROUP-HEADING.
+           02 FILLER              PIC X(5)  VALUE SPACES.
+           02 FILLER              PIC X(8)  VALUE "REGION: ".
+           02 RGH-REGION          PIC X(3).
+
+       01  REGION-DETAIL-HEADING.
+           02 FILLER              PIC X(7) VALUE " RANK".
+           02 FILLER              PIC X(17) VALUE "BOOK NO.".
+           02 FILLER              PIC X(26) VALUE "BOOK TITLE".
+           02 FILLER              PIC X(20) VALUE "AUTHOR NAME".
+           02 FILLER              PIC X(5) VALUE "SALES".
+
+       01  REGION-RANK-LINE.
+           02 RGNRANK             PIC ZZ9.
+           02 FILLER              PIC X VALUE ".".
+           02 FILLER              PIC X(4) VALUE SPACES.
+           02 RGNBOOKNUM          PIC 9(5).
+           02 RGNBOOKTITLE        PIC BBBX(25).
+           02 RGNAUTHORNAME       PIC BBX(25).
+           02 RGNSALES            PIC -BZ,ZZ9.
+
+       01  REGION-RANK-TABLE.
+           02 REGION-RANK-ENTRY OCCURS 11 TIMES.
+              03 RBOOKNUM         PIC 9(5)  VALUE ZEROS.
+              03 RBOOKTITLE       PIC X(25) VALUE SPACES.
+              03 RAUTHORNAME      PIC X(25) VALUE SPACES.
+              03 RBOOKSALES       PIC S9(4) VALUE ZEROS.
+
+       01  WS-REGION-PREV          PIC X(3) VALUE SPACES.
+       01  WS-CURRENT-REGION       PIC X(3).
+       01  REGIONPREVBOOKNUM       PIC X(5).
+       01  WS-REGION-BOOKSALESTOTAL PIC S9(4).
+       01  RRANK                   PIC 99.
 
        PROCEDURE DIVISION.
        BEGIN.
-           SORT WORKFILE ON ASCENDING KEY W-BOOKNUM
-               INPUT PROCEDURE IS SELECT-NORMALSALES
-               OUTPUT PROCEDURE IS PRINTBESTSELLERSLIST.
+           PERFORM LOGRUNSTART
+           PERFORM GETRUNPARMS
+           PERFORM VALIDATESALESAGAINSTMASTER
+           IF NOT RESTART-REQUESTED
+               SORT WORKFILE ON ASCENDING KEY W-BOOKNUM
+                   INPUT PROCEDURE IS SELECT-NORMALSALES
+                   GIVING CHECKPOINTFILE
+               PERFORM PRINTNONSALEEXCEPTIONS-DRIVER
+           END-IF
+           PERFORM PRINTBESTSELLERSLIST
+           IF NOT RESTART-REQUESTED
+               PERFORM PRINTREGIONALBESTSELLERS-DRIVER
+           END-IF
+           IF WS-ORPHAN-GRAND-TOTAL > ZEROS OR WS-BMF-EXCP-COUNT > ZEROS
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           PERFORM LOGRUNEND.
            STOP RUN.
 
-       SELECT-NORMALSALES.    
+       LOGRUNSTART.
+           MOVE "BESTSELLERS" TO RLOG-PROGRAM-NAME
+           MOVE "START" TO RLOG-EVENT
+           ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RLOG-RUN-TIME FROM TIME
+           MOVE ZEROS TO RLOG-RETURN-CODE
+           CALL "RUNLOG" USING RLOG-RECORD.
+
+       LOGRUNEND.
+           MOVE "BESTSELLERS" TO RLOG-PROGRAM-NAME
+           MOVE "END" TO RLOG-EVENT
+           ACCEPT RLOG-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT RLOG-RUN-TIME FROM TIME
+           MOVE RETURN-CODE TO RLOG-RETURN-CODE
+           CALL "RUNLOG" USING RLOG-RECORD.
+
+       GETRUNPARMS.
+           MOVE SPACES TO WS-TOPN-PARM
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-TOPN-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-TOPN-PARM
+           END-ACCEPT
+           EVALUATE WS-TOPN-PARM
+               WHEN "10" MOVE 10 TO WS-TOPN
+               WHEN "25" MOVE 25 TO WS-TOPN
+               WHEN "50" MOVE 50 TO WS-TOPN
+               WHEN OTHER MOVE 10 TO WS-TOPN
+           END-EVALUATE
+           ADD WS-TOPN WS-NEARMISS-COUNT GIVING WS-NEARMISS-LIMIT
+           ADD WS-TOPN 1 GIVING WS-NEARMISS-START
+
+           MOVE SPACES TO WS-FROMDATE-PARM
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FROMDATE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-FROMDATE-PARM
+           END-ACCEPT
+           IF WS-FROMDATE-PARM IS NUMERIC
+               MOVE WS-FROMDATE-PARM TO WS-FROMDATE
+           ELSE
+               MOVE ZEROS TO WS-FROMDATE
+           END-IF
+
+           MOVE SPACES TO WS-TODATE-PARM
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-TODATE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-TODATE-PARM
+           END-ACCEPT
+           IF WS-TODATE-PARM IS NUMERIC
+               MOVE WS-TODATE-PARM TO WS-TODATE
+           ELSE
+               MOVE 99999999 TO WS-TODATE
+           END-IF
+
+           MOVE SPACES TO WS-RESTART-PARM
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-RESTART-PARM
+           END-ACCEPT
+
+           MOVE SPACES TO WS-RESTART-ENV
+           DISPLAY "BESTSELLERS_RESTART" UPON ENVIRONMENT-NAME
+           ACCEPT WS-RESTART-ENV FROM ENVIRONMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-RESTART-ENV
+           END-ACCEPT
+
+           IF WS-RESTART-PARM = "RESTART" OR WS-RESTART-ENV = "RESTART"
+               SET RESTART-REQUESTED TO TRUE
+           ELSE
+               MOVE "N" TO WS-RESTART-FLAG
+           END-IF.
+
+       VALIDATESALESAGAINSTMASTER.
+           OPEN INPUT BOOKSALESFILE
+           OPEN INPUT BOOKMASTERFILE
+           OPEN OUTPUT ORPHANSALESFILE
+
+           WRITE ORPHANPRINTLINE FROM ORPHAN-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE ORPHANPRINTLINE FROM ORPHAN-HEADING2
+               AFTER ADVANCING 1 LINE.
+
+           READ BOOKSALESFILE
+               AT END SET ENDOFBSF TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFBSF
+              PERFORM CHECKVALIDATEDBOOKNUM
+                  VARYING VX FROM 1 BY 1
+                  UNTIL VX > WS-VALIDATED-COUNT
+                     OR WS-VALIDATED-ENTRY(VX) = BSF-BOOKNUM
+              IF VX > WS-VALIDATED-COUNT
+                 IF WS-VALIDATED-COUNT < 500
+                    ADD 1 TO WS-VALIDATED-COUNT
+                    MOVE BSF-BOOKNUM
+                        TO WS-VALIDATED-ENTRY(WS-VALIDATED-COUNT)
+                 ELSE
+                    DISPLAY
+                        'LIMITE DE 500 BOOKNUMS EXCEDIDO - IGNORADO'
+                 END-IF
+                 MOVE BSF-BOOKNUM TO BMF-BOOKNUM
+                 READ BOOKMASTERFILE
+                     INVALID KEY PERFORM LOGORPHANSALE
+                 END-READ
+              END-IF
+              READ BOOKSALESFILE
+               AT END SET ENDOFBSF TO TRUE
+              END-READ
+           END-PERFORM
+
+           MOVE WS-ORPHAN-GRAND-TOTAL TO ORPHX-GRAND-TOTAL
+           WRITE ORPHANPRINTLINE FROM ORPHAN-GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+
+           CLOSE BOOKSALESFILE, BOOKMASTERFILE, ORPHANSALESFILE.
+
+       CHECKVALIDATEDBOOKNUM.
+           CONTINUE.
+
+       LOGORPHANSALE.
+           MOVE BSF-BOOKNUM TO ORPHX-BOOKNUM
+           WRITE ORPHANPRINTLINE FROM ORPHAN-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-ORPHAN-GRAND-TOTAL.
+
+       SELECT-NORMALSALES.
            OPEN INPUT BOOKSALESFILE.
+           OPEN OUTPUT NONSALESCRATCHFILE.
            READ BOOKSALESFILE
                AT END SET ENDOFBSF TO TRUE
            END-READ
            PERFORM UNTIL ENDOFBSF
-              IF NORMALSALE 
-               RELEASE WORKREC FROM BSF-RECORD
-              END-IF     
+              IF NORMALSALE
+                 IF BSF-SALEDATE >= WS-FROMDATE
+                    AND BSF-SALEDATE <= WS-TODATE
+                    MOVE BSF-BOOKNUM TO W-BOOKNUM
+                    MOVE BSF-COPIES TO W-COPIES
+                    RELEASE WORKREC
+                 END-IF
+              ELSE
+                 IF RETURNSALE
+                    IF BSF-SALEDATE >= WS-FROMDATE
+                       AND BSF-SALEDATE <= WS-TODATE
+                       MOVE BSF-BOOKNUM TO W-BOOKNUM
+                       COMPUTE W-COPIES = 0 - BSF-COPIES
+                       RELEASE WORKREC
+                    END-IF
+                 ELSE
+                    MOVE BSF-SALESTATUS TO NSF-STATUS
+                    MOVE BSF-BOOKNUM TO NSF-BOOKNUM
+                    MOVE BSF-COPIES TO NSF-COPIES
+                    WRITE NSF-SCRATCH-RECORD
+                 END-IF
+              END-IF
               READ BOOKSALESFILE
                AT END SET ENDOFBSF TO TRUE
               END-READ
            END-PERFORM
-           CLOSE BOOKSALESFILE.
-        
+           CLOSE BOOKSALESFILE, NONSALESCRATCHFILE.
+
 
        PRINTBESTSELLERSLIST.
+           OPEN INPUT CHECKPOINTFILE
+           IF NOT CKPT-OK
+               SET ENDOFCKPT TO TRUE
+           END-IF
            OPEN INPUT BOOKMASTERFILE
+           OPEN INPUT BOOKINVENTORYFILE
            OPEN OUTPUT REPORTFILE
+           OPEN OUTPUT BMFEXCEPTIONFILE
+           OPEN OUTPUT CSVFILE
 
-           WRITE PRINTLINE FROM HEADING1 AFTER ADVANCING PAGE.
-           WRITE PRINTLINE FROM HEADING2 AFTER ADVANCING 1 LINE.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE-NUM TO RPT-BH-RUNDATE
+           MOVE "FOLIO SOCIETY BEST SELLERS LIST" TO RPT-BH-TITLE
+           WRITE PRINTLINE FROM RPT-BANNER-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE PRINTLINE FROM RPT-BANNER-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE PRINTLINE FROM RPT-BANNER-HEADING3
+               AFTER ADVANCING 1 LINE.
            WRITE PRINTLINE FROM HEADING3 AFTER ADVANCING 3 LINES.
 
-           RETURN WORKFILE
-               AT END SET ENDOFWORKFILE TO TRUE
-           END-RETURN
+           PERFORM LOADPRIORRANKINGS
+
+           IF CKPT-OK
+               READ CHECKPOINTFILE
+                   AT END SET ENDOFCKPT TO TRUE
+               END-READ
+           END-IF
 
-           PERFORM GETBOOKRANKINGS UNTIL ENDOFWORKFILE
+           PERFORM GETBOOKRANKINGS UNTIL ENDOFCKPT
 
            PERFORM PRINTBOOKRANKINGS
-               VARYING RANK FROM 1 BY 1 UNTIL RANK > 10
+               VARYING RANK FROM 1 BY 1 UNTIL RANK > WS-TOPN
+
+           WRITE PRINTLINE FROM RPT-BANNER-FOOTER
+               AFTER ADVANCING 3 LINES.
+
+           IF CKPT-OK
+               CLOSE CHECKPOINTFILE
+           END-IF
+           CLOSE REPORTFILE,
+                 BOOKMASTERFILE,
+                 BOOKINVENTORYFILE,
+                 BMFEXCEPTIONFILE,
+                 CSVFILE.
+
+           PERFORM SAVECURRENTRANKINGS
 
-           WRITE PRINTLINE FROM FOOTING-LINE AFTER ADVANCING 3 LINES.
+           PERFORM PRINTNEARMISSLIST
 
-           CLOSE REPORTFILE, 
-                 BOOKMASTERFILE.
+           PERFORM PRINTAUTHORROLLUP.
+
+       PRINTNEARMISSLIST.
+           OPEN OUTPUT NEARMISSREPORTFILE
+           WRITE NEARMISSPRINTLINE FROM NEARMISS-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE NEARMISSPRINTLINE FROM NEARMISS-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE NEARMISSPRINTLINE FROM NEARMISS-HEADING3
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM PRINTNEARMISSDETAIL
+               VARYING RANK FROM WS-NEARMISS-START BY 1
+               UNTIL RANK > WS-NEARMISS-LIMIT
+
+           CLOSE NEARMISSREPORTFILE.
+
+       PRINTNEARMISSDETAIL.
+           MOVE RANK TO PRNNMRANK
+           MOVE BOOKNUM(RANK) TO PRNNMBOOKNUM
+           MOVE BOOKTITLE(RANK) TO PRNNMBOOKTITLE
+           MOVE AUTHORNAME(RANK) TO PRNNMAUTHORNAME
+           MOVE BOOKSALES(RANK) TO PRNNMSALES
+           WRITE NEARMISSPRINTLINE FROM NEARMISS-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       LOADPRIORRANKINGS.
+           OPEN INPUT PRIORRANKFILE
+           IF PRIORRANK-OK
+              READ PRIORRANKFILE
+                  AT END SET ENDOFPRIORRANK TO TRUE
+              END-READ
+              PERFORM UNTIL ENDOFPRIORRANK
+                 ADD 1 TO WS-PRIOR-RANK-COUNT
+                 MOVE PRF-BOOKNUM TO PR-BOOKNUM(WS-PRIOR-RANK-COUNT)
+                 MOVE PRF-RANK TO PR-RANK(WS-PRIOR-RANK-COUNT)
+                 READ PRIORRANKFILE
+                     AT END SET ENDOFPRIORRANK TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE PRIORRANKFILE
+           END-IF.
+
+       SAVECURRENTRANKINGS.
+           OPEN OUTPUT PRIORRANKFILE
+           PERFORM SAVERANKENTRY
+               VARYING RANK FROM 1 BY 1 UNTIL RANK > WS-TOPN
+           CLOSE PRIORRANKFILE.
+
+       SAVERANKENTRY.
+           MOVE BOOKNUM(RANK) TO PRF-BOOKNUM
+           MOVE RANK TO PRF-RANK
+           WRITE PRF-RECORD.
 
     
        PRINTBOOKRANKINGS.
@@ -137,36 +695,327 @@
            MOVE BOOKTITLE(RANK) TO PRNBOOKTITLE
            MOVE AUTHORNAME(RANK) TO PRNAUTHORNAME
            MOVE BOOKSALES(RANK) TO PRNSALES
-           WRITE PRINTLINE FROM BOOK-RANK-LINE 
-               AFTER ADVANCING 2 LINES. 
+           PERFORM FINDPRIORRANK
+           PERFORM CHECKSTOCKLEVEL
+           WRITE PRINTLINE FROM BOOK-RANK-LINE
+               AFTER ADVANCING 2 LINES.
+           PERFORM WRITECSVDETAIL.
+
+       CHECKSTOCKLEVEL.
+           MOVE SPACES TO PRNSTOCKFLAG
+           MOVE BOOKNUM(RANK) TO BIF-BOOKNUM
+           READ BOOKINVENTORYFILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF BIF-ONHAND < WS-REORDER-THRESHOLD
+                       MOVE "REORDER" TO PRNSTOCKFLAG
+                   END-IF
+           END-READ.
+
+       FINDPRIORRANK.
+           MOVE BOOKNUM(RANK) TO WS-CURRENT-BOOKNUM-X
+           PERFORM NOOP-PARA
+               VARYING PX FROM 1 BY 1
+               UNTIL PX > WS-PRIOR-RANK-COUNT
+                  OR PR-BOOKNUM(PX) = WS-CURRENT-BOOKNUM-X
+           IF PX > WS-PRIOR-RANK-COUNT
+              MOVE "NEW" TO PRNTREND
+           ELSE
+              IF RANK < PR-RANK(PX)
+                 MOVE "UP" TO PRNTREND
+              ELSE
+                 IF RANK > PR-RANK(PX)
+                    MOVE "DOWN" TO PRNTREND
+                 ELSE
+                    MOVE "SAME" TO PRNTREND
+                 END-IF
+              END-IF
+           END-IF.
+
+       WRITECSVDETAIL.
+           MOVE BOOKSALES(RANK) TO CSV-SALES-EDIT
+           STRING BOOKNUM(RANK)         DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  BOOKTITLE(RANK)       DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  AUTHORNAME(RANK)      DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  CSV-SALES-EDIT        DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  PRNTREND              DELIMITED BY SIZE
+               INTO CSVLINE
+           END-STRING
+           WRITE CSVLINE.
 
        GETBOOKRANKINGS.
-           MOVE W-BOOKNUM TO PREVBOOKNUM
+           MOVE CKPT-BOOKNUM TO PREVBOOKNUM
            MOVE ZEROS TO BOOKSALESTOTAL
-           PERFORM UNTIL W-BOOKNUM NOT EQUAL TO PREVBOOKNUM
-                   OR ENDOFWORKFILE
-              ADD W-COPIES TO BOOKSALESTOTAL
-              RETURN WORKFILE
-               AT END SET ENDOFWORKFILE TO TRUE
-               END-RETURN
+           PERFORM UNTIL CKPT-BOOKNUM NOT EQUAL TO PREVBOOKNUM
+                   OR ENDOFCKPT
+              ADD CKPT-COPIES TO BOOKSALESTOTAL
+              READ CHECKPOINTFILE
+               AT END SET ENDOFCKPT TO TRUE
+              END-READ
             END-PERFORM
 
-           PERFORM WITH TEST AFTER UNTIL BMF-BOOKNUM = PREVBOOKNUM
-              READ BOOKMASTERFILE
-               AT END DISPLAY "IN C-B-R END-OF-BMF ENCOUNTERED"
-              END-READ
-           END-PERFORM
+           MOVE PREVBOOKNUM TO BMF-BOOKNUM
+           READ BOOKMASTERFILE
+               INVALID KEY PERFORM LOGORPHANBOOK
+           END-READ
 
-           PERFORM CHECKBOOKRANK
-                VARYING RANK FROM 10 BY -1 UNTIL RANK < 1.
- 
+           IF BMF-OK
+              PERFORM CHECKBOOKRANK
+                   VARYING RANK FROM WS-NEARMISS-LIMIT BY -1
+                   UNTIL RANK < 1
+              PERFORM ACCUMULATE-AUTHOR-TOTAL
+           END-IF.
+
+       ACCUMULATE-AUTHOR-TOTAL.
+           PERFORM NOOP-PARA
+               VARYING AX FROM 1 BY 1
+               UNTIL AX > WS-AUTHOR-COUNT
+                  OR AUTHENTRY-NAME(AX) = BMF-AUTHORNAME
+           IF AX > WS-AUTHOR-COUNT
+               IF WS-AUTHOR-COUNT < 200
+                   ADD 1 TO WS-AUTHOR-COUNT
+                   MOVE BMF-AUTHORNAME
+                       TO AUTHENTRY-NAME(WS-AUTHOR-COUNT)
+                   MOVE BOOKSALESTOTAL
+                       TO AUTHENTRY-TOTAL(WS-AUTHOR-COUNT)
+               ELSE
+                   DISPLAY 'LIMITE DE 200 AUTORES EXCEDIDO - IGNORADO'
+               END-IF
+           ELSE
+               ADD BOOKSALESTOTAL TO AUTHENTRY-TOTAL(AX)
+           END-IF.
+
+       NOOP-PARA.
+           CONTINUE.
+
+       LOGORPHANBOOK.
+           MOVE PREVBOOKNUM TO BMFX-BOOKNUM
+           MOVE BOOKSALESTOTAL TO BMFX-COPIES
+           WRITE BMF-EXCP-LINE FROM BMF-EXCP-DETAIL
+           ADD 1 TO WS-BMF-EXCP-COUNT
+           DISPLAY "BOOKMASTERFILE KEY NOT FOUND FOR BOOKNUM "
+                   PREVBOOKNUM ", SALE SKIPPED".
 
        CHECKBOOKRANK.
-           IF BOOKSALESTOTAL >= BOOKSALES(RANK) 
+           IF BOOKSALESTOTAL >= BOOKSALES(RANK)
                MOVE BOOKDETAILS(RANK) TO BOOKDETAILS(RANK + 1)
                MOVE BMF-BOOKNUM TO BOOKNUM(RANK)
                MOVE BMF-BOOKTITLE TO BOOKTITLE(RANK)
                MOVE BMF-AUTHORNAME TO AUTHORNAME(RANK)
                MOVE BOOKSALESTOTAL TO BOOKSALES(RANK)
            END-IF.
-                      
\ No newline at end of file
+
+       PRINTNONSALEEXCEPTIONS-DRIVER.
+           SORT NONSALESORTFILE ON ASCENDING KEY NSF-S-STATUS
+                                    NSF-S-BOOKNUM
+               USING NONSALESCRATCHFILE
+               OUTPUT PROCEDURE IS PRINTNONSALEEXCEPTIONS.
+
+       PRINTNONSALEEXCEPTIONS.
+           OPEN OUTPUT NONSALEREPORTFILE
+           WRITE NONSALEPRINTLINE FROM NONSALE-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE NONSALEPRINTLINE FROM NONSALE-HEADING2
+               AFTER ADVANCING 1 LINE.
+
+           RETURN NONSALESORTFILE
+               AT END SET ENDOFNONSALESORT TO TRUE
+           END-RETURN
+
+           PERFORM UNTIL ENDOFNONSALESORT
+               IF NSF-S-STATUS NOT = WS-NONSALE-PREV-STATUS
+                   PERFORM WRITENONSALEGROUPTOTAL
+                   MOVE NSF-S-STATUS TO NSXG-STATUS
+                   WRITE NONSALEPRINTLINE FROM NONSALE-GROUP-HEADING
+                       AFTER ADVANCING 2 LINES
+                   MOVE NSF-S-STATUS TO WS-NONSALE-PREV-STATUS
+                   MOVE ZEROS TO WS-NONSALE-GROUP-TOTAL
+               END-IF
+               MOVE NSF-S-BOOKNUM TO NSX-BOOKNUM
+               MOVE NSF-S-COPIES TO NSX-COPIES
+               WRITE NONSALEPRINTLINE FROM NONSALE-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD NSF-S-COPIES TO WS-NONSALE-GROUP-TOTAL
+                                   WS-NONSALE-GRAND-TOTAL
+               RETURN NONSALESORTFILE
+                   AT END SET ENDOFNONSALESORT TO TRUE
+               END-RETURN
+           END-PERFORM
+
+           PERFORM WRITENONSALEGROUPTOTAL
+
+           MOVE WS-NONSALE-GRAND-TOTAL TO NSX-GRAND-TOTAL
+           WRITE NONSALEPRINTLINE FROM NONSALE-GRAND-TOTAL-LINE
+               AFTER ADVANCING 3 LINES
+
+           CLOSE NONSALEREPORTFILE.
+
+       WRITENONSALEGROUPTOTAL.
+           IF WS-NONSALE-PREV-STATUS NOT = SPACES
+               MOVE WS-NONSALE-GROUP-TOTAL TO NSX-GRP-TOTAL
+               WRITE NONSALEPRINTLINE FROM NONSALE-GROUP-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       PRINTAUTHORROLLUP.
+           PERFORM SORTAUTHORENTRY
+               VARYING AX FROM 1 BY 1 UNTIL AX > WS-AUTHOR-COUNT
+
+           OPEN OUTPUT AUTHORREPORTFILE
+           WRITE AUTHORPRINTLINE FROM AUTHOR-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE AUTHORPRINTLINE FROM AUTHOR-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE AUTHORPRINTLINE FROM AUTHOR-HEADING3
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM PRINTAUTHORRANKLINE
+               VARYING AX FROM 1 BY 1 UNTIL AX > WS-AUTHOR-COUNT
+
+           CLOSE AUTHORREPORTFILE.
+
+       PRINTAUTHORRANKLINE.
+           MOVE AX TO PRNAUTHORRANK
+           MOVE AUTHENTRY-NAME(AX) TO PRNAUTHORROLLUPNAME
+           MOVE AUTHENTRY-TOTAL(AX) TO PRNAUTHORTOTAL
+           WRITE AUTHORPRINTLINE FROM AUTHOR-RANK-LINE
+               AFTER ADVANCING 2 LINES.
+
+       SORTAUTHORENTRY.
+           PERFORM SORTAUTHORENTRYINNER
+               VARYING AY FROM 1 BY 1
+               UNTIL AY > WS-AUTHOR-COUNT - AX.
+
+       SORTAUTHORENTRYINNER.
+           IF AUTHENTRY-TOTAL(AY) < AUTHENTRY-TOTAL(AY + 1)
+               MOVE AUTHOR-ENTRY(AY) TO AUTHOR-ENTRY-HOLD
+               MOVE AUTHOR-ENTRY(AY + 1) TO AUTHOR-ENTRY(AY)
+               MOVE AUTHOR-ENTRY-HOLD TO AUTHOR-ENTRY(AY + 1)
+           END-IF.
+
+       PRINTREGIONALBESTSELLERS-DRIVER.
+           SORT REGIONSORTFILE ON ASCENDING KEY RSF-S-REGION
+                                    RSF-S-BOOKNUM
+               INPUT PROCEDURE IS SELECT-REGIONALSALES
+               OUTPUT PROCEDURE IS PRINTREGIONALBESTSELLERS.
+
+       SELECT-REGIONALSALES.
+           OPEN INPUT BOOKSALESFILE.
+           READ BOOKSALESFILE
+               AT END SET ENDOFBSF TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFBSF
+              IF NORMALSALE
+                 IF BSF-SALEDATE >= WS-FROMDATE
+                    AND BSF-SALEDATE <= WS-TODATE
+                    MOVE BSF-REGION TO RSF-S-REGION
+                    MOVE BSF-BOOKNUM TO RSF-S-BOOKNUM
+                    MOVE BSF-COPIES TO RSF-S-COPIES
+                    RELEASE RSF-SORTREC
+                 END-IF
+              ELSE
+                 IF RETURNSALE
+                    IF BSF-SALEDATE >= WS-FROMDATE
+                       AND BSF-SALEDATE <= WS-TODATE
+                       MOVE BSF-REGION TO RSF-S-REGION
+                       MOVE BSF-BOOKNUM TO RSF-S-BOOKNUM
+                       COMPUTE RSF-S-COPIES = 0 - BSF-COPIES
+                       RELEASE RSF-SORTREC
+                    END-IF
+                 END-IF
+              END-IF
+              READ BOOKSALESFILE
+               AT END SET ENDOFBSF TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE BOOKSALESFILE.
+
+       PRINTREGIONALBESTSELLERS.
+           OPEN INPUT BOOKMASTERFILE
+           OPEN OUTPUT REGIONREPORTFILE
+           MOVE SPACES TO WS-REGION-PREV
+
+           WRITE REGIONPRINTLINE FROM REGION-HEADING1
+               AFTER ADVANCING PAGE.
+           WRITE REGIONPRINTLINE FROM REGION-HEADING2
+               AFTER ADVANCING 1 LINE.
+
+           RETURN REGIONSORTFILE
+               AT END SET ENDOFREGIONSORT TO TRUE
+           END-RETURN
+
+           PERFORM REGIONGETBOOKTOTAL UNTIL ENDOFREGIONSORT
+
+           PERFORM REGIONWRITEGROUP
+
+           CLOSE BOOKMASTERFILE, REGIONREPORTFILE.
+
+       REGIONGETBOOKTOTAL.
+           IF RSF-S-REGION NOT = WS-REGION-PREV
+               PERFORM REGIONWRITEGROUP
+               PERFORM REGIONRESETENTRY
+                   VARYING RRANK FROM 1 BY 1 UNTIL RRANK > 11
+               MOVE RSF-S-REGION TO WS-REGION-PREV
+           END-IF
+
+           MOVE RSF-S-REGION TO WS-CURRENT-REGION
+           MOVE RSF-S-BOOKNUM TO REGIONPREVBOOKNUM
+           MOVE ZEROS TO WS-REGION-BOOKSALESTOTAL
+           PERFORM UNTIL RSF-S-BOOKNUM NOT EQUAL TO REGIONPREVBOOKNUM
+                   OR ENDOFREGIONSORT
+                   OR RSF-S-REGION NOT EQUAL TO WS-REGION-PREV
+              ADD RSF-S-COPIES TO WS-REGION-BOOKSALESTOTAL
+              RETURN REGIONSORTFILE
+                  AT END SET ENDOFREGIONSORT TO TRUE
+              END-RETURN
+           END-PERFORM
+
+           MOVE REGIONPREVBOOKNUM TO BMF-BOOKNUM
+           READ BOOKMASTERFILE
+               INVALID KEY CONTINUE
+           END-READ
+           IF BMF-OK
+              PERFORM REGIONCHECKRANK
+                   VARYING RRANK FROM 10 BY -1 UNTIL RRANK < 1
+           END-IF.
+
+       REGIONCHECKRANK.
+           IF WS-REGION-BOOKSALESTOTAL >= RBOOKSALES(RRANK)
+               MOVE REGION-RANK-ENTRY(RRANK)
+                   TO REGION-RANK-ENTRY(RRANK + 1)
+               MOVE BMF-BOOKNUM TO RBOOKNUM(RRANK)
+               MOVE BMF-BOOKTITLE TO RBOOKTITLE(RRANK)
+               MOVE BMF-AUTHORNAME TO RAUTHORNAME(RRANK)
+               MOVE WS-REGION-BOOKSALESTOTAL TO RBOOKSALES(RRANK)
+           END-IF.
+
+       REGIONRESETENTRY.
+           MOVE ZEROS TO RBOOKNUM(RRANK)
+           MOVE SPACES TO RBOOKTITLE(RRANK) RAUTHORNAME(RRANK)
+           MOVE ZEROS TO RBOOKSALES(RRANK).
+
+       REGIONWRITEGROUP.
+           IF WS-REGION-PREV NOT = SPACES
+               MOVE WS-REGION-PREV TO RGH-REGION
+               WRITE REGIONPRINTLINE FROM REGION-GROUP-HEADING
+                   AFTER ADVANCING 2 LINES
+               WRITE REGIONPRINTLINE FROM REGION-DETAIL-HEADING
+                   AFTER ADVANCING 2 LINES
+               PERFORM REGIONPRINTRANKLINE
+                   VARYING RRANK FROM 1 BY 1 UNTIL RRANK > 10
+           END-IF.
+
+       REGIONPRINTRANKLINE.
+           IF RBOOKSALES(RRANK) > ZEROS
+               MOVE RRANK TO RGNRANK
+               MOVE RBOOKNUM(RRANK) TO RGNBOOKNUM
+               MOVE RBOOKTITLE(RRANK) TO RGNBOOKTITLE
+               MOVE RAUTHORNAME(RRANK) TO RGNAUTHORNAME
+               MOVE RBOOKSALES(RRANK) TO RGNSALES
+               WRITE REGIONPRINTLINE FROM REGION-RANK-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
