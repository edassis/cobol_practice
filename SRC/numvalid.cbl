@@ -0,0 +1,43 @@
+      ******************************************************************
+      * AUTHOR: EDUARDO F. ASSIS EDINHO
+      * DATE: 08/08/2026
+      *
+      * MODIFICATION HISTORY
+      * 08/08/2026 - FIRST VERSION. ACCEPTING STRAIGHT INTO A NUMERIC
+      *              PICTURE SILENTLY TURNS ANY BAD KEYSTROKE INTO
+      *              ZERO INSTEAD OF REJECTING IT, SO CALLERS NOW
+      *              ACCEPT INTO A PLAIN PIC X FIELD AND PASS IT HERE
+      *              BEFORE MOVING IT INTO THE REAL NUMERIC FIELD.
+      *              NV-VALID COMES BACK "Y" ONLY WHEN NV-INPUT IS
+      *              NEITHER BLANK NOR CONTAINS ANYTHING OTHER THAN
+      *              DIGITS, SO THE CALLER CAN RE-PROMPT ON "N"
+      *              INSTEAD OF SILENTLY PROCESSING GARBAGE.
+      ******************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. NUMVALID.
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           77  WS-NUMVALID-TEST     PIC X(18).
+
+           LINKAGE SECTION.
+           01  NV-INPUT             PIC X(18).
+           01  NV-VALID             PIC X(01).
+
+           PROCEDURE DIVISION USING NV-INPUT NV-VALID.
+           0001-MAIN.
+               MOVE "N" TO NV-VALID.
+               IF NV-INPUT NOT = SPACES
+                   MOVE NV-INPUT TO WS-NUMVALID-TEST
+                   INSPECT WS-NUMVALID-TEST
+                       REPLACING TRAILING SPACE BY ZERO
+                   IF WS-NUMVALID-TEST IS NUMERIC
+                       MOVE "Y" TO NV-VALID
+                   END-IF
+               END-IF.
+               GOBACK.
+
+           END PROGRAM NUMVALID.
